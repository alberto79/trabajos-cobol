@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECEPCION-MOVIMIENTOS.
+
+      *> --- Punto de entrada para movimientos que llegan de afuera
+      *> del sistema (un canal externo que deja su archivo en
+      *> MOVS_EXTERNOS.DAT). Valida cada renglón contra CUENTAS.DAT
+      *> y contra MOVIMIENTOS.DAT antes de dejarlo pasar, y sólo
+      *> entonces lo agrega a MOVIMIENTOS.DAT para que BATCH-BANCO lo
+      *> postee en su próxima corrida; lo que no pasa la validación
+      *> queda en MOVS_EXTERNOS_RECHAZADOS.DAT con el motivo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT MOVS-EXTERNOS-FILE ASSIGN TO 'MOVS_EXTERNOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-EXTERNOS.
+           SELECT MOVIMIENTOS-FILE ASSIGN TO 'MOVIMIENTOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MOVIMIENTOS.
+           SELECT MOVS-EXT-RECHAZADOS-FILE
+               ASSIGN TO 'MOVS_EXTERNOS_RECHAZADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-RECHAZADOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+      *---- Renglón tal como lo entrega el canal externo; mismo
+      *---- trazado de campos que MOV-REG en BATCH-BANCO, para que no
+      *---- haga falta traducir nada al copiarlo a MOVIMIENTOS.DAT.
+       FD MOVS-EXTERNOS-FILE.
+       01 EXT-REG.
+           05 EXT-REFERENCIA     PIC 9(8).
+           05 EXT-CUENTA         PIC 9(4).
+           05 EXT-OPERACION      PIC X.
+           05 EXT-IMPORTE        PIC 9(5).
+           05 EXT-CUENTA-DESTINO PIC 9(4).
+
+       FD MOVIMIENTOS-FILE.
+       01 MOV-REG.
+           05 MOV-REFERENCIA     PIC 9(8).
+           05 MOV-CUENTA         PIC 9(4).
+           05 OPERACION          PIC X.
+           05 IMPORTE            PIC 9(5).
+           05 MOV-CUENTA-DESTINO PIC 9(4).
+
+      *---- Igual formato que MOV-RECHAZADO-REG en BATCH-BANCO, para
+      *---- que un operador que revise rechazos no tenga que aprender
+      *---- dos formatos distintos.
+       FD MOVS-EXT-RECHAZADOS-FILE.
+       01 RCH-REG.
+           05 RCH-REFERENCIA PIC 9(8).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 RCH-CUENTA     PIC 9(4).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 RCH-OPERACION  PIC X.
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 RCH-IMPORTE    PIC 9(5).
+           05 FILLER         PIC X(1) VALUE SPACE.
+           05 RCH-MOTIVO     PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS     PIC X(2).
+       01 WS-ESTADO-EXTERNOS    PIC X(2).
+       01 WS-ESTADO-MOVIMIENTOS PIC X(2).
+       01 WS-ESTADO-RECHAZADOS  PIC X(2).
+
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+       01 EOF-MOV PIC X VALUE 'N'.
+          88 FIN-MOV VALUE 'S'.
+       01 EOF-EXT PIC X VALUE 'N'.
+          88 FIN-EXT VALUE 'S'.
+
+      *> --- Cuentas vigentes, para validar que la cuenta (y la
+      *> cuenta destino, en una transferencia) existan y estén
+      *> activas antes de dejar pasar el movimiento.
+       01 CUENTAS-TABLA.
+          05 CUENTA OCCURS 1 TO 9999 TIMES DEPENDING ON TOTAL-CUENTAS
+                INDEXED BY IDX-TABLA.
+             10 TAB-NUMERO PIC 9(4).
+             10 TAB-STATUS PIC X(1).
+       01 TOTAL-CUENTAS PIC 9(5) VALUE 0.
+
+      *> --- Referencias ya presentes en MOVIMIENTOS.DAT, para no
+      *> encolar dos veces el mismo movimiento externo si el canal
+      *> reenvía un archivo que ya se recibió antes.
+       01 REFERENCIAS-TABLA.
+          05 REF-RENGLON OCCURS 1 TO 99999 TIMES
+                DEPENDING ON TOTAL-REFERENCIAS
+                INDEXED BY IDX-REF.
+             10 TAB-REFERENCIA PIC 9(8).
+       01 TOTAL-REFERENCIAS PIC 9(5) VALUE 0.
+
+       01 MOTIVO-RECHAZO PIC X(30).
+       01 REFERENCIA-DUPLICADA PIC X(1) VALUE 'N'.
+          88 ES-REFERENCIA-DUPLICADA VALUE 'S'.
+
+       01 TOTAL-RECIBIDOS PIC 9(5) VALUE 0.
+       01 TOTAL-ACEPTADOS PIC 9(5) VALUE 0.
+       01 TOTAL-RECHAZOS  PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+            PERFORM CARGAR-CUENTAS
+            PERFORM CARGAR-REFERENCIAS
+            PERFORM PROCESAR-EXTERNOS
+
+            DISPLAY "--------------------------------"
+            DISPLAY "MOVIMIENTOS EXTERNOS RECIBIDOS: " TOTAL-RECIBIDOS
+            DISPLAY "ACEPTADOS EN MOVIMIENTOS.DAT: "   TOTAL-ACEPTADOS
+            DISPLAY "RECHAZADOS: "                      TOTAL-RECHAZOS
+            DISPLAY "--------------------------------".
+
+           STOP RUN.
+
+      *---- Carga CUENTAS.DAT a la tabla en memoria para poder
+      *---- validar las cuentas mencionadas en cada movimiento.
+        CARGAR-CUENTAS.
+           OPEN INPUT CUENTAS-FILE
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF
+           PERFORM UNTIL FIN-CTA
+              READ CUENTAS-FILE
+                 AT END MOVE 'S' TO EOF-CTA
+                 NOT AT END
+                    ADD 1 TO TOTAL-CUENTAS
+                    MOVE NUMERO-CUENTA TO TAB-NUMERO(TOTAL-CUENTAS)
+                    MOVE STATUS-CUENTA TO TAB-STATUS(TOTAL-CUENTAS)
+              END-READ
+           END-PERFORM
+           CLOSE CUENTAS-FILE.
+
+      *---- Carga las referencias que ya están en MOVIMIENTOS.DAT
+      *---- (pendientes de que BATCH-BANCO las postee), para detectar
+      *---- un archivo externo reenviado por error.
+        CARGAR-REFERENCIAS.
+           OPEN INPUT MOVIMIENTOS-FILE
+           IF WS-ESTADO-MOVIMIENTOS = '00'
+              PERFORM UNTIL FIN-MOV
+                 READ MOVIMIENTOS-FILE
+                    AT END MOVE 'S' TO EOF-MOV
+                    NOT AT END
+                       ADD 1 TO TOTAL-REFERENCIAS
+                       MOVE MOV-REFERENCIA
+                          TO TAB-REFERENCIA(TOTAL-REFERENCIAS)
+                 END-READ
+              END-PERFORM
+              CLOSE MOVIMIENTOS-FILE
+           END-IF.
+
+      *---- Recorre MOVS_EXTERNOS.DAT renglón por renglón: lo que
+      *---- pasa las validaciones se agrega a MOVIMIENTOS.DAT, lo
+      *---- demás queda en MOVS_EXTERNOS_RECHAZADOS.DAT con el motivo.
+        PROCESAR-EXTERNOS.
+           OPEN INPUT MOVS-EXTERNOS-FILE
+           IF WS-ESTADO-EXTERNOS NOT = '00'
+              DISPLAY "MOVS_EXTERNOS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-EXTERNOS ")"
+              STOP RUN
+           END-IF
+
+           OPEN OUTPUT MOVS-EXT-RECHAZADOS-FILE
+           IF WS-ESTADO-RECHAZADOS NOT = '00'
+              DISPLAY "NO SE PUDO ABRIR MOVS_EXTERNOS_RECHAZADOS.DAT "
+                 "(ESTADO " WS-ESTADO-RECHAZADOS ")"
+              CLOSE MOVS-EXTERNOS-FILE
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND MOVIMIENTOS-FILE
+           IF WS-ESTADO-MOVIMIENTOS NOT = '00'
+              OPEN OUTPUT MOVIMIENTOS-FILE
+           END-IF
+
+           PERFORM UNTIL FIN-EXT
+              READ MOVS-EXTERNOS-FILE
+                 AT END MOVE 'S' TO EOF-EXT
+                 NOT AT END
+                    ADD 1 TO TOTAL-RECIBIDOS
+                    PERFORM VALIDAR-Y-APLICAR-EXTERNO
+              END-READ
+           END-PERFORM
+
+           CLOSE MOVS-EXTERNOS-FILE
+           CLOSE MOVS-EXT-RECHAZADOS-FILE
+           CLOSE MOVIMIENTOS-FILE.
+
+      *---- Valida un renglón externo y lo despacha: si pasa todas
+      *---- las pruebas se agrega a MOVIMIENTOS.DAT y su referencia
+      *---- se registra para que un reenvío del mismo archivo no
+      *---- lo duplique; si no, se rechaza con el motivo.
+        VALIDAR-Y-APLICAR-EXTERNO.
+           MOVE SPACES TO MOTIVO-RECHAZO
+
+           IF NOT EXT-REFERENCIA NUMERIC OR EXT-REFERENCIA = 0
+              MOVE "REFERENCIA INVALIDA" TO MOTIVO-RECHAZO
+           ELSE
+              IF NOT EXT-CUENTA NUMERIC
+                 MOVE "CUENTA INVALIDA" TO MOTIVO-RECHAZO
+              ELSE
+                 IF EXT-OPERACION NOT = '+' AND EXT-OPERACION NOT = '-'
+                       AND EXT-OPERACION NOT = 'T'
+                    MOVE "OPERACION NO RECONOCIDA" TO MOTIVO-RECHAZO
+                 ELSE
+                    IF NOT EXT-IMPORTE NUMERIC OR EXT-IMPORTE = 0
+                       MOVE "IMPORTE INVALIDO" TO MOTIVO-RECHAZO
+                    ELSE
+                       IF EXT-OPERACION = 'T'
+                             AND NOT EXT-CUENTA-DESTINO NUMERIC
+                          MOVE "CUENTA DESTINO INVALIDA"
+                            TO MOTIVO-RECHAZO
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF MOTIVO-RECHAZO = SPACES
+              PERFORM VERIFICAR-CUENTA-EXTERNA
+           END-IF
+
+           IF MOTIVO-RECHAZO = SPACES
+              PERFORM VERIFICAR-REFERENCIA-DUPLICADA
+              IF ES-REFERENCIA-DUPLICADA
+                 MOVE "REFERENCIA YA RECIBIDA" TO MOTIVO-RECHAZO
+              END-IF
+           END-IF
+
+           IF MOTIVO-RECHAZO = SPACES
+              MOVE EXT-REFERENCIA     TO MOV-REFERENCIA
+              MOVE EXT-CUENTA         TO MOV-CUENTA
+              MOVE EXT-OPERACION      TO OPERACION
+              MOVE EXT-IMPORTE        TO IMPORTE
+              MOVE EXT-CUENTA-DESTINO TO MOV-CUENTA-DESTINO
+              WRITE MOV-REG
+              ADD 1 TO TOTAL-ACEPTADOS
+              ADD 1 TO TOTAL-REFERENCIAS
+              MOVE EXT-REFERENCIA TO TAB-REFERENCIA(TOTAL-REFERENCIAS)
+           ELSE
+              ADD 1 TO TOTAL-RECHAZOS
+              MOVE SPACES TO RCH-REG
+              MOVE EXT-REFERENCIA TO RCH-REFERENCIA
+              MOVE EXT-CUENTA     TO RCH-CUENTA
+              MOVE EXT-OPERACION  TO RCH-OPERACION
+              MOVE EXT-IMPORTE    TO RCH-IMPORTE
+              MOVE MOTIVO-RECHAZO TO RCH-MOTIVO
+              WRITE RCH-REG
+           END-IF.
+
+      *---- Confirma que la cuenta (y la cuenta destino, si aplica)
+      *---- existan en CUENTAS.DAT y no estén cerradas.
+        VERIFICAR-CUENTA-EXTERNA.
+      *---- Lineal y no SEARCH ALL: CUENTAS-TABLA se carga en el
+      *---- orden físico de CUENTAS.DAT, que no está garantizado
+      *---- ordenado por TAB-NUMERO.
+           SET IDX-TABLA TO 1
+           SEARCH CUENTA
+              AT END
+                 MOVE "CUENTA NO ENCONTRADA" TO MOTIVO-RECHAZO
+              WHEN TAB-NUMERO(IDX-TABLA) = EXT-CUENTA
+                 IF TAB-STATUS(IDX-TABLA) = 'C'
+                    MOVE "CUENTA CERRADA" TO MOTIVO-RECHAZO
+                 END-IF
+           END-SEARCH
+
+           IF MOTIVO-RECHAZO = SPACES AND EXT-OPERACION = 'T'
+              SET IDX-TABLA TO 1
+              SEARCH CUENTA
+                 AT END
+                    MOVE "CUENTA DESTINO NO ENCONTRADA"
+                      TO MOTIVO-RECHAZO
+                 WHEN TAB-NUMERO(IDX-TABLA) = EXT-CUENTA-DESTINO
+                    IF TAB-STATUS(IDX-TABLA) = 'C'
+                       MOVE "CUENTA DESTINO CERRADA" TO MOTIVO-RECHAZO
+                    END-IF
+              END-SEARCH
+           END-IF.
+
+      *---- Recorre las referencias ya encoladas (de MOVIMIENTOS.DAT
+      *---- o de renglones externos ya aceptados en esta misma
+      *---- corrida) buscando la referencia del renglón actual.
+        VERIFICAR-REFERENCIA-DUPLICADA.
+           MOVE 'N' TO REFERENCIA-DUPLICADA
+           PERFORM VARYING IDX-REF FROM 1 BY 1
+                   UNTIL IDX-REF > TOTAL-REFERENCIAS
+              IF TAB-REFERENCIA(IDX-REF) = EXT-REFERENCIA
+                 MOVE 'S' TO REFERENCIA-DUPLICADA
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
