@@ -1,22 +1,141 @@
-        *>Guardar 5 salarios y calcular el salario total.
+        *>Leer los salarios de EMPLEADOS.DAT, calcular el total y el
+        *>promedio, y dejar el detalle en SALARIOS.RPT.
          IDENTIFICATION DIVISION.
          PROGRAM-ID. TABLA-SALARIOS.
-   
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPLEADOS-FILE ASSIGN TO 'EMPLEADOS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-EMPLEADOS.
+             SELECT REPORTE-FILE ASSIGN TO 'SALARIOS.RPT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-REPORTE.
+
          DATA DIVISION.
+         FILE SECTION.
+         FD EMPLEADOS-FILE.
+         01 EMPLEADO-REG.
+            05 EMP-NUMERO   PIC 9(4).
+            05 EMP-NOMBRE   PIC X(20).
+            05 EMP-SALARIO  PIC 9(5)V99.
+
+         FD REPORTE-FILE.
+         01 LINEA-REPORTE PIC X(80).
+
          WORKING-STORAGE SECTION.
+         01 WS-ESTADO-EMPLEADOS PIC X(2).
+         01 WS-ESTADO-REPORTE PIC X(2).
+         01 EOF-EMP PIC X VALUE 'N'.
+            88 FIN-EMP VALUE 'S'.
+         01 TOTAL-EMPLEADOS PIC 9(5) VALUE 0.
+         01 TOTAL-SALARIO PIC 9(8)V99 VALUE ZERO.
+         01 SALARIO-PROMEDIO PIC 9(7)V99 VALUE ZERO.
+
+      *> Tamaño máximo de la nómina que soporta una corrida; el
+      *> número real de empleados leídos viaja en TOTAL-EMPLEADOS,
+      *> no en un tope fijo de renglones como la versión anterior.
          01 SALARIOS.
-            05 SALARIO PIC 9(5)V99 OCCURS 5 TIMES.
-         01 TOTAL-SALARIO PIC 9(7)V99 VALUE ZERO.
-         01 I PIC 9(1) VALUE 1.
+            05 SALARIO OCCURS 1 TO 9999 TIMES
+                  DEPENDING ON TOTAL-EMPLEADOS
+                  INDEXED BY IDX-EMP.
+               10 TAB-EMP-NUMERO  PIC 9(4).
+               10 TAB-EMP-NOMBRE  PIC X(20).
+               10 TAB-EMP-SALARIO PIC 9(5)V99.
+
+      *> --- Encabezado y detalle del reporte de nómina.
+         01 ENCABEZADO-1.
+            05 FILLER PIC X(30) VALUE "REPORTE DE SALARIOS".
+
+         01 ENCABEZADO-2.
+            05 FILLER PIC X(10) VALUE "EMPLEADO".
+            05 FILLER PIC X(22) VALUE "NOMBRE".
+            05 FILLER PIC X(12) VALUE "SALARIO".
+
+         01 LINEA-DETALLE.
+            05 DET-NUMERO  PIC Z(3)9.
+            05 FILLER      PIC X(6) VALUE SPACE.
+            05 DET-NOMBRE  PIC X(20).
+            05 FILLER      PIC X(2) VALUE SPACE.
+            05 DET-SALARIO PIC Z(5)9.99.
+
+         01 LINEA-TOTAL.
+            05 FILLER      PIC X(22) VALUE "TOTAL DE EMPLEADOS".
+            05 TOT-EMPLEADOS PIC Z(4)9.
+
+         01 LINEA-SALARIO-TOTAL.
+            05 FILLER      PIC X(22) VALUE "SALARIO TOTAL".
+            05 TOT-SALARIO PIC Z(6)9.99.
+
+         01 LINEA-PROMEDIO.
+            05 FILLER      PIC X(22) VALUE "SALARIO PROMEDIO".
+            05 PROM-SALARIO PIC Z(5)9.99.
+
          PROCEDURE DIVISION.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                  DISPLAY "Ingrese el salario " I ": "
-                  ACCEPT SALARIO(I)
-                  ADD SALARIO(I) TO TOTAL-SALARIO
+
+            OPEN INPUT EMPLEADOS-FILE
+            IF WS-ESTADO-EMPLEADOS NOT = '00'
+               DISPLAY "EMPLEADOS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-EMPLEADOS ")"
+               STOP RUN
+            END-IF
+
+            OPEN OUTPUT REPORTE-FILE
+            IF WS-ESTADO-REPORTE NOT = '00'
+               DISPLAY "NO SE PUDO ABRIR SALARIOS.RPT (ESTADO "
+                  WS-ESTADO-REPORTE ")"
+               CLOSE EMPLEADOS-FILE
+               STOP RUN
+            END-IF
+
+            PERFORM UNTIL FIN-EMP
+               READ EMPLEADOS-FILE
+                  AT END MOVE 'S' TO EOF-EMP
+                  NOT AT END
+                     ADD 1 TO TOTAL-EMPLEADOS
+                     MOVE EMP-NUMERO TO TAB-EMP-NUMERO(TOTAL-EMPLEADOS)
+                     MOVE EMP-NOMBRE TO TAB-EMP-NOMBRE(TOTAL-EMPLEADOS)
+                     MOVE EMP-SALARIO
+                        TO TAB-EMP-SALARIO(TOTAL-EMPLEADOS)
+                     ADD EMP-SALARIO TO TOTAL-SALARIO
+               END-READ
             END-PERFORM
-   
-            DISPLAY "El salario total es: " TOTAL-SALARIO
-   
-            STOP RUN.
 
-            
\ No newline at end of file
+            CLOSE EMPLEADOS-FILE
+
+            IF TOTAL-EMPLEADOS > 0
+               COMPUTE SALARIO-PROMEDIO
+                  = TOTAL-SALARIO / TOTAL-EMPLEADOS
+            END-IF
+
+            WRITE LINEA-REPORTE FROM ENCABEZADO-1
+            MOVE SPACES TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+            WRITE LINEA-REPORTE FROM ENCABEZADO-2
+
+            PERFORM VARYING IDX-EMP FROM 1 BY 1
+                    UNTIL IDX-EMP > TOTAL-EMPLEADOS
+               MOVE TAB-EMP-NUMERO(IDX-EMP) TO DET-NUMERO
+               MOVE TAB-EMP-NOMBRE(IDX-EMP) TO DET-NOMBRE
+               MOVE TAB-EMP-SALARIO(IDX-EMP) TO DET-SALARIO
+               WRITE LINEA-REPORTE FROM LINEA-DETALLE
+            END-PERFORM
+
+            MOVE SPACES TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+            MOVE TOTAL-EMPLEADOS TO TOT-EMPLEADOS
+            WRITE LINEA-REPORTE FROM LINEA-TOTAL
+            MOVE TOTAL-SALARIO TO TOT-SALARIO
+            WRITE LINEA-REPORTE FROM LINEA-SALARIO-TOTAL
+            MOVE SALARIO-PROMEDIO TO PROM-SALARIO
+            WRITE LINEA-REPORTE FROM LINEA-PROMEDIO
+
+            CLOSE REPORTE-FILE
+
+            DISPLAY "REPORTE GENERADO EN SALARIOS.RPT, "
+               TOTAL-EMPLEADOS " EMPLEADOS"
+            DISPLAY "EL SALARIO TOTAL ES: " TOTAL-SALARIO
+            DISPLAY "EL SALARIO PROMEDIO ES: " SALARIO-PROMEDIO
+
+            STOP RUN.
