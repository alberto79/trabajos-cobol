@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTENIMIENTO-CUENTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS PIC X(2).
+       01 SALIR PIC X(1) VALUE 'N'.
+       01 OPCION PIC 9.
+       01 IDX PIC 9(5) VALUE 1.
+       01 TOTAL-CUENTAS PIC 9(5) VALUE 0.
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+
+       01 NUMERO-BUSCADO PIC 9(4).
+       01 CUENTA-ENCONTRADA PIC X(1) VALUE 'N'.
+          88 CUENTA-HALLADA VALUE 'S'.
+
+      *> Campos de captura para CAMBIO_CUENTA: se ACCEPTa aquí y no
+      *> directo sobre la tabla, porque un ENTER en blanco deja el
+      *> campo en SPACES/CEROS y, movido directo, borraría el dato
+      *> existente en vez de dejarlo sin cambios.
+       01 WS-NUEVO-NOMBRE PIC X(20).
+       01 WS-NUEVO-SALDO  PIC S9(6)V99.
+       01 WS-NUEVO-SALDO-X REDEFINES WS-NUEVO-SALDO PIC X(8).
+       01 WS-NUEVO-LIMITE PIC 9(5)V99.
+       01 WS-NUEVO-LIMITE-X REDEFINES WS-NUEVO-LIMITE PIC X(7).
+       01 WS-NUEVO-TIPO   PIC X(1).
+
+      *> Tamaño máximo de cartera que puede mantener esta corrida;
+      *> igual criterio que el usado en BATCH-BANCO para no limitar
+      *> el número real de cuentas a un tope fijo de renglones.
+       01 CUENTAS-TABLA.
+          05 CUENTA OCCURS 1 TO 9999 TIMES DEPENDING ON TOTAL-CUENTAS
+                INDEXED BY IDX-TABLA.
+             10 TAB-NUMERO PIC 9(4).
+             10 TAB-NOMBRE PIC X(20).
+             10 TAB-SALDO  PIC S9(6)V99.
+             10 TAB-STATUS PIC X(1).
+             10 TAB-LIMITE PIC 9(5)V99.
+             10 TAB-TIPO   PIC X(1).
+
+       PROCEDURE DIVISION.
+
+            PERFORM CARGAR_CUENTAS.
+
+            PERFORM UNTIL SALIR = 'S'
+              DISPLAY "-----------------------------------"
+              DISPLAY "MANTENIMIENTO DE CUENTAS.DAT"
+              DISPLAY "1.ALTA DE CUENTA"
+              DISPLAY "2.CAMBIO DE NOMBRE O SALDO"
+              DISPLAY "3.BAJA DE CUENTA"
+              DISPLAY "4.LISTAR CUENTAS"
+              DISPLAY "5.SALIR"
+              DISPLAY "-----------------------------------"
+              ACCEPT OPCION
+              EVALUATE OPCION
+                 WHEN 1
+                    PERFORM ALTA_CUENTA
+                 WHEN 2
+                    PERFORM CAMBIO_CUENTA
+                 WHEN 3
+                    PERFORM BAJA_CUENTA
+                 WHEN 4
+                    PERFORM LISTAR_CUENTAS
+                 WHEN 5
+                    MOVE 'S' TO SALIR
+                 WHEN OTHER
+                    DISPLAY "OPCION INCORRECTA"
+              END-EVALUATE
+            END-PERFORM.
+
+            PERFORM GRABAR_CUENTAS.
+            STOP RUN.
+
+      *---- Alta: agrega una cuenta nueva a la tabla en memoria.
+        ALTA_CUENTA.
+           DISPLAY "INGRESE NUMERO DE CUENTA".
+           ACCEPT NUMERO-BUSCADO.
+           PERFORM BUSCAR_CUENTA.
+           IF CUENTA-HALLADA
+              DISPLAY "YA EXISTE UNA CUENTA CON ESE NUMERO"
+           ELSE
+              ADD 1 TO TOTAL-CUENTAS
+              MOVE NUMERO-BUSCADO TO TAB-NUMERO(TOTAL-CUENTAS)
+              DISPLAY "INGRESE NOMBRE DEL TITULAR"
+              ACCEPT TAB-NOMBRE(TOTAL-CUENTAS)
+              DISPLAY "INGRESE SALDO INICIAL"
+              ACCEPT TAB-SALDO(TOTAL-CUENTAS)
+              MOVE 'A' TO TAB-STATUS(TOTAL-CUENTAS)
+              DISPLAY "INGRESE LIMITE DE SOBREGIRO (0 SI NO APLICA)"
+              ACCEPT TAB-LIMITE(TOTAL-CUENTAS)
+              DISPLAY "TIPO DE CUENTA (A=AHORROS, C=CORRIENTE)"
+              ACCEPT TAB-TIPO(TOTAL-CUENTAS)
+              DISPLAY "CUENTA AGREGADA"
+           END-IF.
+
+      *---- Cambio: corrige el nombre o el saldo de una cuenta
+      *---- existente (p.ej. un NOMBRE mal escrito).
+        CAMBIO_CUENTA.
+           DISPLAY "INGRESE NUMERO DE CUENTA A CORREGIR".
+           ACCEPT NUMERO-BUSCADO.
+           PERFORM BUSCAR_CUENTA.
+           IF NOT CUENTA-HALLADA
+              DISPLAY "CUENTA NO ENCONTRADA"
+           ELSE
+              MOVE SPACES TO WS-NUEVO-NOMBRE
+              MOVE SPACES TO WS-NUEVO-SALDO-X
+              MOVE SPACES TO WS-NUEVO-LIMITE-X
+              MOVE SPACES TO WS-NUEVO-TIPO
+
+              DISPLAY "NOMBRE ACTUAL: " TAB-NOMBRE(IDX-TABLA)
+              DISPLAY "INGRESE NUEVO NOMBRE (ENTER PARA NO CAMBIAR)"
+              ACCEPT WS-NUEVO-NOMBRE
+              IF WS-NUEVO-NOMBRE NOT = SPACES
+                 MOVE WS-NUEVO-NOMBRE TO TAB-NOMBRE(IDX-TABLA)
+              END-IF
+
+              DISPLAY "SALDO ACTUAL: " TAB-SALDO(IDX-TABLA)
+              DISPLAY "INGRESE NUEVO SALDO (ENTER PARA NO CAMBIAR)"
+              ACCEPT WS-NUEVO-SALDO
+              IF WS-NUEVO-SALDO-X NOT = SPACES
+                 MOVE WS-NUEVO-SALDO TO TAB-SALDO(IDX-TABLA)
+              END-IF
+
+              DISPLAY "LIMITE DE SOBREGIRO ACTUAL: "
+                 TAB-LIMITE(IDX-TABLA)
+              DISPLAY "INGRESE NUEVO LIMITE (ENTER PARA NO CAMBIAR)"
+              ACCEPT WS-NUEVO-LIMITE
+              IF WS-NUEVO-LIMITE-X NOT = SPACES
+                 MOVE WS-NUEVO-LIMITE TO TAB-LIMITE(IDX-TABLA)
+              END-IF
+
+              DISPLAY "TIPO DE CUENTA ACTUAL: " TAB-TIPO(IDX-TABLA)
+              DISPLAY "INGRESE NUEVO TIPO (ENTER PARA NO CAMBIAR)"
+              ACCEPT WS-NUEVO-TIPO
+              IF WS-NUEVO-TIPO NOT = SPACES
+                 MOVE WS-NUEVO-TIPO TO TAB-TIPO(IDX-TABLA)
+              END-IF
+
+              DISPLAY "CUENTA CORREGIDA"
+           END-IF.
+
+      *---- Baja: elimina una cuenta de la tabla en memoria,
+      *---- desplazando las siguientes un renglón hacia arriba.
+        BAJA_CUENTA.
+           DISPLAY "INGRESE NUMERO DE CUENTA A ELIMINAR".
+           ACCEPT NUMERO-BUSCADO.
+           PERFORM BUSCAR_CUENTA.
+           IF NOT CUENTA-HALLADA
+              DISPLAY "CUENTA NO ENCONTRADA"
+           ELSE
+              PERFORM VARYING IDX FROM IDX-TABLA BY 1
+                      UNTIL IDX > TOTAL-CUENTAS - 1
+                 MOVE TAB-NUMERO(IDX + 1) TO TAB-NUMERO(IDX)
+                 MOVE TAB-NOMBRE(IDX + 1) TO TAB-NOMBRE(IDX)
+                 MOVE TAB-SALDO(IDX + 1)  TO TAB-SALDO(IDX)
+                 MOVE TAB-STATUS(IDX + 1) TO TAB-STATUS(IDX)
+                 MOVE TAB-LIMITE(IDX + 1) TO TAB-LIMITE(IDX)
+                 MOVE TAB-TIPO(IDX + 1)   TO TAB-TIPO(IDX)
+              END-PERFORM
+              SUBTRACT 1 FROM TOTAL-CUENTAS
+              DISPLAY "CUENTA ELIMINADA"
+           END-IF.
+
+      *---- Lista por pantalla el contenido actual de la tabla.
+        LISTAR_CUENTAS.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+              DISPLAY TAB-NUMERO(IDX) " " TAB-NOMBRE(IDX) " "
+                 TAB-SALDO(IDX) " " TAB-STATUS(IDX) " SOBREGIRO "
+                 TAB-LIMITE(IDX) " TIPO " TAB-TIPO(IDX)
+           END-PERFORM.
+
+      *---- Ubica NUMERO-BUSCADO dentro de CUENTAS-TABLA.
+        BUSCAR_CUENTA.
+           MOVE 'N' TO CUENTA-ENCONTRADA.
+           PERFORM VARYING IDX-TABLA FROM 1 BY 1
+                   UNTIL IDX-TABLA > TOTAL-CUENTAS
+              IF TAB-NUMERO(IDX-TABLA) = NUMERO-BUSCADO
+                 MOVE 'S' TO CUENTA-ENCONTRADA
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      *---- Carga CUENTAS.DAT completo a la tabla en memoria.
+        CARGAR_CUENTAS.
+           OPEN INPUT CUENTAS-FILE.
+           IF WS-ESTADO-CUENTAS = '00'
+              PERFORM UNTIL FIN-CTA
+                 READ CUENTAS-FILE
+                    AT END MOVE 'S' TO EOF-CTA
+                    NOT AT END
+                       ADD 1 TO TOTAL-CUENTAS
+                       MOVE NUMERO-CUENTA TO TAB-NUMERO(TOTAL-CUENTAS)
+                       MOVE NOMBRE TO TAB-NOMBRE(TOTAL-CUENTAS)
+                       MOVE SALDO TO TAB-SALDO(TOTAL-CUENTAS)
+                       MOVE STATUS-CUENTA TO TAB-STATUS(TOTAL-CUENTAS)
+                       IF LIMITE-SOBREGIRO NUMERIC
+                          MOVE LIMITE-SOBREGIRO
+                            TO TAB-LIMITE(TOTAL-CUENTAS)
+                       ELSE
+                          MOVE ZERO TO TAB-LIMITE(TOTAL-CUENTAS)
+                       END-IF
+                       IF TIPO-CUENTA = 'A' OR TIPO-CUENTA = 'C'
+                          MOVE TIPO-CUENTA TO TAB-TIPO(TOTAL-CUENTAS)
+                       ELSE
+                          MOVE 'A' TO TAB-TIPO(TOTAL-CUENTAS)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE CUENTAS-FILE
+           ELSE
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO, SE CREARA UNO NUEVO"
+           END-IF.
+
+      *---- Reescribe CUENTAS.DAT completo con el contenido final
+      *---- de la tabla en memoria.
+        GRABAR_CUENTAS.
+           OPEN OUTPUT CUENTAS-FILE.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+              MOVE TAB-NUMERO(IDX) TO NUMERO-CUENTA
+              MOVE TAB-NOMBRE(IDX) TO NOMBRE
+              MOVE TAB-SALDO(IDX) TO SALDO
+              MOVE TAB-STATUS(IDX) TO STATUS-CUENTA
+              MOVE TAB-LIMITE(IDX) TO LIMITE-SOBREGIRO
+              MOVE TAB-TIPO(IDX) TO TIPO-CUENTA
+              WRITE CUENTA-REG
+           END-PERFORM.
+           CLOSE CUENTAS-FILE.
