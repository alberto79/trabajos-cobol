@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-RANKING-SALDOS.
+
+      *> --- Ordena CUENTAS.DAT de mayor a menor saldo usando el
+      *> verbo SORT, deja una copia del resultado en
+      *> CUENTAS_ORDENADAS.DAT y reescribe CUENTAS.DAT mismo con ese
+      *> orden (así PROGRAMA1 y cualquier otro lector de CUENTAS.DAT
+      *> ven las cuentas ya en orden de cartera), además de un
+      *> reporte impreso con el lugar de cada cuenta en la cartera.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT SORT-WORK ASSIGN TO 'RANKING.TMP'.
+           SELECT CUENTAS-ORDENADAS-FILE
+               ASSIGN TO 'CUENTAS_ORDENADAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ORDENADAS.
+           SELECT CUENTAS-REEMPLAZO-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REEMPLAZO.
+           SELECT REPORTE-FILE ASSIGN TO 'RANKING_SALDOS.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       SD SORT-WORK.
+           COPY CUENTAREG
+               REPLACING ==CUENTA-REG==       BY ==SORT-REG==
+                         ==NUMERO-CUENTA==    BY ==SORT-NUMERO==
+                         ==NOMBRE==           BY ==SORT-NOMBRE==
+                         ==SALDO==            BY ==SORT-SALDO==
+                         ==STATUS-CUENTA==    BY ==SORT-STATUS==
+                         ==CUENTA-ACTIVA==    BY ==SORT-ACTIVA==
+                         ==CUENTA-CERRADA==   BY ==SORT-CERRADA==
+                         ==LIMITE-SOBREGIRO== BY ==SORT-LIMITE==
+                         ==TIPO-CUENTA==      BY ==SORT-TIPO==
+                         ==CUENTA-AHORROS==   BY ==SORT-AHORROS==
+                         ==CUENTA-CORRIENTE== BY ==SORT-CORRIENTE==.
+
+       FD CUENTAS-ORDENADAS-FILE.
+           COPY CUENTAREG
+               REPLACING ==CUENTA-REG==       BY ==ORD-REG==
+                         ==NUMERO-CUENTA==    BY ==ORD-NUMERO==
+                         ==NOMBRE==           BY ==ORD-NOMBRE==
+                         ==SALDO==            BY ==ORD-SALDO==
+                         ==STATUS-CUENTA==    BY ==ORD-STATUS==
+                         ==CUENTA-ACTIVA==    BY ==ORD-ACTIVA==
+                         ==CUENTA-CERRADA==   BY ==ORD-CERRADA==
+                         ==LIMITE-SOBREGIRO== BY ==ORD-LIMITE==
+                         ==TIPO-CUENTA==      BY ==ORD-TIPO==
+                         ==CUENTA-AHORROS==   BY ==ORD-AHORROS==
+                         ==CUENTA-CORRIENTE== BY ==ORD-CORRIENTE==.
+
+      *---- Mismo archivo físico que CUENTAS-FILE (CUENTAS.DAT); el
+      *---- SORT lo reabre en salida después de cerrar CUENTAS-FILE
+      *---- en lectura, para dejarlo reescrito en el nuevo orden.
+       FD CUENTAS-REEMPLAZO-FILE.
+           COPY CUENTAREG
+               REPLACING ==CUENTA-REG==       BY ==RPL-REG==
+                         ==NUMERO-CUENTA==    BY ==RPL-NUMERO==
+                         ==NOMBRE==           BY ==RPL-NOMBRE==
+                         ==SALDO==            BY ==RPL-SALDO==
+                         ==STATUS-CUENTA==    BY ==RPL-STATUS==
+                         ==CUENTA-ACTIVA==    BY ==RPL-ACTIVA==
+                         ==CUENTA-CERRADA==   BY ==RPL-CERRADA==
+                         ==LIMITE-SOBREGIRO== BY ==RPL-LIMITE==
+                         ==TIPO-CUENTA==      BY ==RPL-TIPO==
+                         ==CUENTA-AHORROS==   BY ==RPL-AHORROS==
+                         ==CUENTA-CORRIENTE== BY ==RPL-CORRIENTE==.
+
+       FD REPORTE-FILE.
+       01 LINEA-REPORTE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS   PIC X(2).
+       01 WS-ESTADO-ORDENADAS PIC X(2).
+       01 WS-ESTADO-REEMPLAZO PIC X(2).
+       01 WS-ESTADO-REPORTE   PIC X(2).
+
+       01 EOF-ORD PIC X VALUE 'N'.
+          88 FIN-ORD VALUE 'S'.
+
+       01 RANKING PIC 9(5) VALUE 0.
+
+       01 ENCABEZADO-RPT.
+          05 FILLER PIC X(30) VALUE "RANKING DE CUENTAS POR SALDO".
+
+       01 LINEA-DETALLE.
+          05 DET-RANKING PIC ZZZZ9.
+          05 FILLER      PIC X(3) VALUE SPACE.
+          05 DET-NUMERO  PIC Z(3)9.
+          05 FILLER      PIC X(3) VALUE SPACE.
+          05 DET-NOMBRE  PIC X(20).
+          05 FILLER      PIC X(2) VALUE SPACE.
+          05 DET-SALDO   PIC ---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+            OPEN INPUT CUENTAS-FILE
+            IF WS-ESTADO-CUENTAS NOT = '00'
+               DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-CUENTAS ")"
+               STOP RUN
+            END-IF
+            CLOSE CUENTAS-FILE
+
+            SORT SORT-WORK ON DESCENDING KEY SORT-SALDO
+                USING CUENTAS-FILE
+                GIVING CUENTAS-ORDENADAS-FILE, CUENTAS-REEMPLAZO-FILE
+
+            OPEN INPUT CUENTAS-ORDENADAS-FILE
+            IF WS-ESTADO-ORDENADAS NOT = '00'
+               DISPLAY "NO SE PUDO LEER CUENTAS_ORDENADAS.DAT (ESTADO "
+                  WS-ESTADO-ORDENADAS ")"
+               STOP RUN
+            END-IF
+
+            IF WS-ESTADO-REEMPLAZO NOT = '00'
+               DISPLAY "NO SE PUDO REESCRIBIR CUENTAS.DAT (ESTADO "
+                  WS-ESTADO-REEMPLAZO ")"
+               CLOSE CUENTAS-ORDENADAS-FILE
+               STOP RUN
+            END-IF
+
+            OPEN OUTPUT REPORTE-FILE
+            IF WS-ESTADO-REPORTE NOT = '00'
+               DISPLAY "NO SE PUDO ABRIR RANKING_SALDOS.RPT (ESTADO "
+                  WS-ESTADO-REPORTE ")"
+               CLOSE CUENTAS-ORDENADAS-FILE
+               STOP RUN
+            END-IF
+
+            WRITE LINEA-REPORTE FROM ENCABEZADO-RPT
+            MOVE SPACES TO LINEA-REPORTE
+            WRITE LINEA-REPORTE
+
+            PERFORM UNTIL FIN-ORD
+               READ CUENTAS-ORDENADAS-FILE
+                  AT END MOVE 'S' TO EOF-ORD
+                  NOT AT END
+                     PERFORM IMPRIMIR-RENGLON-RANKING
+               END-READ
+            END-PERFORM
+
+            CLOSE CUENTAS-ORDENADAS-FILE
+            CLOSE REPORTE-FILE
+
+            DISPLAY "RANKING GENERADO EN RANKING_SALDOS.RPT, "
+               RANKING " CUENTAS".
+
+            STOP RUN.
+
+      *---- Escribe el renglón de una cuenta ya ordenada, con su
+      *---- lugar en la cartera según el saldo.
+        IMPRIMIR-RENGLON-RANKING.
+           ADD 1 TO RANKING
+           MOVE RANKING TO DET-RANKING
+           MOVE ORD-NUMERO TO DET-NUMERO
+           MOVE ORD-NOMBRE TO DET-NOMBRE
+           MOVE ORD-SALDO TO DET-SALDO
+           WRITE LINEA-REPORTE FROM LINEA-DETALLE.
