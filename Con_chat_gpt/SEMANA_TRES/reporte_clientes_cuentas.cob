@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-CLIENTES-CUENTAS.
+
+      *> --- Cruza clientes.txt contra CUENTAS.DAT por número de
+      *> cuenta, para detectar clientes sin cuenta activa y cuentas
+      *> sin cliente asociado.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE ASSIGN TO 'clientes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CLIENTES.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES-FILE.
+           COPY CLIENTEREG.
+
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CLIENTES PIC X(2).
+       01 WS-ESTADO-CUENTAS  PIC X(2).
+
+       01 EOF-CLI PIC X VALUE 'N'.
+          88 FIN-CLI VALUE 'S'.
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+
+       01 IDX PIC 9(5) VALUE 1.
+       01 IDX-CLI-CTA PIC 9(1) VALUE 1.
+       01 TOTAL-CUENTAS PIC 9(5) VALUE 0.
+       01 TOTAL-CLIENTES PIC 9(5) VALUE 0.
+       01 TOTAL-SIN-CUENTA PIC 9(5) VALUE 0.
+       01 TOTAL-SIN-CLIENTE PIC 9(5) VALUE 0.
+
+       01 CUENTA-ENCONTRADA PIC X(1) VALUE 'N'.
+          88 CUENTA-HALLADA VALUE 'S'.
+
+      *> Tamaño máximo de cartera que soporta una corrida; mismo
+      *> criterio usado en BATCH-BANCO y en MANTENIMIENTO-CUENTAS.
+       01 CUENTAS-TABLA.
+          05 CUENTA OCCURS 1 TO 9999 TIMES DEPENDING ON TOTAL-CUENTAS
+                INDEXED BY IDX-TABLA.
+             10 TAB-NUMERO    PIC 9(4).
+             10 TAB-NOMBRE    PIC X(20).
+             10 TAB-SALDO     PIC S9(6)V99.
+             10 TAB-STATUS    PIC X(1).
+             10 TAB-REFERIDA  PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+            PERFORM CARGAR-CUENTAS
+            PERFORM CRUZAR-CLIENTES
+            PERFORM REPORTAR-CUENTAS-SIN-CLIENTE
+
+            DISPLAY "--------------------------------"
+            DISPLAY "CLIENTES LEIDOS: " TOTAL-CLIENTES
+            DISPLAY "CLIENTES SIN CUENTA: " TOTAL-SIN-CUENTA
+            DISPLAY "CUENTAS SIN CLIENTE: " TOTAL-SIN-CLIENTE
+            DISPLAY "--------------------------------".
+
+            STOP RUN.
+
+      *---- Carga CUENTAS.DAT completo a memoria, igual que el resto
+      *---- de los programas que mantienen cuentas.
+        CARGAR-CUENTAS.
+           OPEN INPUT CUENTAS-FILE
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF
+           PERFORM UNTIL FIN-CTA
+              READ CUENTAS-FILE
+                 AT END MOVE 'S' TO EOF-CTA
+                 NOT AT END
+                    ADD 1 TO TOTAL-CUENTAS
+                    MOVE NUMERO-CUENTA TO TAB-NUMERO(TOTAL-CUENTAS)
+                    MOVE NOMBRE TO TAB-NOMBRE(TOTAL-CUENTAS)
+                    MOVE SALDO TO TAB-SALDO(TOTAL-CUENTAS)
+                    MOVE STATUS-CUENTA TO TAB-STATUS(TOTAL-CUENTAS)
+              END-READ
+           END-PERFORM
+           CLOSE CUENTAS-FILE.
+
+      *---- Recorre clientes.txt y, para cada cliente, busca su
+      *---- número de cuenta en CUENTAS-TABLA.
+        CRUZAR-CLIENTES.
+           OPEN INPUT CLIENTES-FILE
+           IF WS-ESTADO-CLIENTES NOT = '00'
+              DISPLAY "CLIENTES.TXT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CLIENTES ")"
+              STOP RUN
+           END-IF
+
+           DISPLAY "---- CLIENTES Y SU CUENTA ----"
+
+           PERFORM UNTIL FIN-CLI
+              READ CLIENTES-FILE
+                 AT END MOVE 'S' TO EOF-CLI
+                 NOT AT END
+                    IF CLIENTE-REG NOT = SPACES
+                       ADD 1 TO TOTAL-CLIENTES
+                       PERFORM PROCESAR-CUENTAS-CLIENTE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CLIENTES-FILE.
+
+      *---- Recorre las cuentas del cliente (CLI-TOTAL-CUENTAS puede
+      *---- ser más de una) buscando cada una en CUENTAS-TABLA.
+        PROCESAR-CUENTAS-CLIENTE.
+           IF CLI-TOTAL-CUENTAS = 0
+              DISPLAY CLI-NOMBRE " " CLI-APELLIDO1 " " CLI-APELLIDO2
+                 " TEL " CLI-TELEFONO " " CLI-DIRECCION
+                 " - SIN CUENTA REGISTRADA"
+              ADD 1 TO TOTAL-SIN-CUENTA
+           ELSE
+              PERFORM VARYING IDX-CLI-CTA FROM 1 BY 1
+                      UNTIL IDX-CLI-CTA > CLI-TOTAL-CUENTAS
+                 PERFORM BUSCAR-CUENTA-CLIENTE
+              END-PERFORM
+           END-IF.
+
+      *---- Ubica CLI-CUENTA(IDX-CLI-CTA) dentro de CUENTAS-TABLA y
+      *---- marca el renglón como referido para el reporte de
+      *---- huérfanas.
+        BUSCAR-CUENTA-CLIENTE.
+           MOVE 'N' TO CUENTA-ENCONTRADA
+           PERFORM VARYING IDX-TABLA FROM 1 BY 1
+                   UNTIL IDX-TABLA > TOTAL-CUENTAS
+              IF TAB-NUMERO(IDX-TABLA) = CLI-CUENTA(IDX-CLI-CTA)
+                 MOVE 'S' TO CUENTA-ENCONTRADA
+                 MOVE 'S' TO TAB-REFERIDA(IDX-TABLA)
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF CUENTA-HALLADA
+              DISPLAY CLI-NOMBRE " " CLI-APELLIDO1 " " CLI-APELLIDO2
+                 " TEL " CLI-TELEFONO " " CLI-DIRECCION
+                 " - CUENTA " TAB-NUMERO(IDX-TABLA)
+                 " SALDO " TAB-SALDO(IDX-TABLA)
+           ELSE
+              DISPLAY CLI-NOMBRE " " CLI-APELLIDO1 " " CLI-APELLIDO2
+                 " TEL " CLI-TELEFONO " " CLI-DIRECCION
+                 " - SIN CUENTA (NUMERO " CLI-CUENTA(IDX-CLI-CTA) ")"
+              ADD 1 TO TOTAL-SIN-CUENTA
+           END-IF.
+
+      *---- Lista las cuentas que ningún cliente referenció.
+        REPORTAR-CUENTAS-SIN-CLIENTE.
+           DISPLAY "---- CUENTAS SIN CLIENTE ----"
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+              IF TAB-REFERIDA(IDX) NOT = 'S'
+                 DISPLAY "CUENTA " TAB-NUMERO(IDX) " " TAB-NOMBRE(IDX)
+                 ADD 1 TO TOTAL-SIN-CLIENTE
+              END-IF
+           END-PERFORM.
