@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-BALANCE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT SORT-WORK ASSIGN TO 'BALANCE.TMP'.
+           SELECT CUENTAS-ORDENADAS-FILE
+               ASSIGN TO 'BALANCE_ORDENADO.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ORDENADAS.
+           SELECT REPORTE-FILE ASSIGN TO 'BALANCE.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       SD SORT-WORK.
+           COPY CUENTAREG
+               REPLACING ==CUENTA-REG==       BY ==SORT-REG==
+                         ==NUMERO-CUENTA==    BY ==SORT-NUMERO==
+                         ==NOMBRE==           BY ==SORT-NOMBRE==
+                         ==SALDO==            BY ==SORT-SALDO==
+                         ==STATUS-CUENTA==    BY ==SORT-STATUS==
+                         ==CUENTA-ACTIVA==    BY ==SORT-ACTIVA==
+                         ==CUENTA-CERRADA==   BY ==SORT-CERRADA==
+                         ==LIMITE-SOBREGIRO== BY ==SORT-LIMITE==
+                         ==TIPO-CUENTA==      BY ==SORT-TIPO==
+                         ==CUENTA-AHORROS==   BY ==SORT-AHORROS==
+                         ==CUENTA-CORRIENTE== BY ==SORT-CORRIENTE==.
+
+      *---- Salida ordenada por NUMERO-CUENTA que alimenta el reporte;
+      *---- se descarta al terminar, igual que RANKING.TMP en el
+      *---- reporte de ranking por saldo.
+       FD CUENTAS-ORDENADAS-FILE.
+           COPY CUENTAREG
+               REPLACING ==CUENTA-REG==       BY ==ORD-REG==
+                         ==NUMERO-CUENTA==    BY ==ORD-NUMERO==
+                         ==NOMBRE==           BY ==ORD-NOMBRE==
+                         ==SALDO==            BY ==ORD-SALDO==
+                         ==STATUS-CUENTA==    BY ==ORD-STATUS==
+                         ==CUENTA-ACTIVA==    BY ==ORD-ACTIVA==
+                         ==CUENTA-CERRADA==   BY ==ORD-CERRADA==
+                         ==LIMITE-SOBREGIRO== BY ==ORD-LIMITE==
+                         ==TIPO-CUENTA==      BY ==ORD-TIPO==
+                         ==CUENTA-AHORROS==   BY ==ORD-AHORROS==
+                         ==CUENTA-CORRIENTE== BY ==ORD-CORRIENTE==.
+
+       FD REPORTE-FILE.
+       01 LINEA-REPORTE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS   PIC X(2).
+       01 WS-ESTADO-ORDENADAS PIC X(2).
+       01 WS-ESTADO-REPORTE   PIC X(2).
+
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+
+       01 RENGLONES-EN-PAGINA PIC 9(2) VALUE 0.
+       01 NUMERO-PAGINA       PIC 9(3) VALUE 0.
+       01 TOTAL-RENGLONES-PAGINA PIC 9(2) VALUE 20.
+
+       01 SUBTOTAL-PAGINA PIC S9(7)V99 VALUE 0.
+       01 TOTAL-GENERAL   PIC S9(8)V99 VALUE 0.
+       01 TOTAL-CUENTAS-LISTADAS PIC 9(5) VALUE 0.
+
+      *> --- Subtotales de saldo por tipo de cuenta, para el pie del
+      *> reporte; las cuentas sin tipo registrado (archivos previos
+      *> a la existencia de TIPO-CUENTA) se cuentan como AHORROS.
+       01 SUBTOTAL-AHORROS   PIC S9(8)V99 VALUE 0.
+       01 SUBTOTAL-CORRIENTE PIC S9(8)V99 VALUE 0.
+       01 CUENTAS-AHORROS    PIC 9(5) VALUE 0.
+       01 CUENTAS-CORRIENTE  PIC 9(5) VALUE 0.
+
+      *> --- Encabezado impreso al inicio de cada página.
+       01 ENCABEZADO-1.
+          05 FILLER PIC X(30) VALUE "BALANCE DE COMPROBACION".
+          05 FILLER PIC X(10) VALUE "PAGINA ".
+          05 ENC-PAGINA PIC ZZ9.
+
+       01 ENCABEZADO-2.
+          05 FILLER PIC X(10) VALUE "CUENTA".
+          05 FILLER PIC X(22) VALUE "TITULAR".
+          05 FILLER PIC X(10) VALUE "ESTADO".
+          05 FILLER PIC X(12) VALUE "SALDO".
+
+      *> --- Detalle de cada cuenta listada.
+       01 LINEA-DETALLE.
+          05 DET-NUMERO PIC Z(3)9.
+          05 FILLER     PIC X(6) VALUE SPACE.
+          05 DET-NOMBRE PIC X(20).
+          05 FILLER     PIC X(2) VALUE SPACE.
+          05 DET-ESTADO PIC X(8).
+          05 FILLER     PIC X(2) VALUE SPACE.
+          05 DET-SALDO  PIC ---,---,--9.99.
+
+      *> --- Subtotal de página y total general al pie del reporte.
+       01 LINEA-SUBTOTAL.
+          05 FILLER      PIC X(30) VALUE "SUBTOTAL DE PAGINA".
+          05 SUB-IMPORTE PIC ---,---,--9.99.
+
+       01 LINEA-TOTAL.
+          05 FILLER      PIC X(30) VALUE "TOTAL GENERAL".
+          05 TOT-IMPORTE PIC --,---,---,--9.99.
+
+      *> --- Subtotal por tipo de cuenta, impreso tras el total general.
+       01 LINEA-SUBTOTAL-TIPO.
+          05 FILLER          PIC X(22) VALUE SPACE.
+          05 STI-ETIQUETA    PIC X(20).
+          05 STI-IMPORTE     PIC --,---,---,--9.99.
+
+       PROCEDURE DIVISION.
+
+            OPEN INPUT CUENTAS-FILE
+            IF WS-ESTADO-CUENTAS NOT = '00'
+               DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-CUENTAS ")"
+               STOP RUN
+            END-IF
+            CLOSE CUENTAS-FILE
+
+      *---- Ordena por NUMERO-CUENTA antes de listar, para que las
+      *---- cuentas abiertas más tarde (agregadas al final de
+      *---- CUENTAS.DAT por PROYECTO1) no salgan fuera de orden.
+            SORT SORT-WORK ON ASCENDING KEY SORT-NUMERO
+                USING CUENTAS-FILE
+                GIVING CUENTAS-ORDENADAS-FILE
+
+            OPEN INPUT CUENTAS-ORDENADAS-FILE
+            IF WS-ESTADO-ORDENADAS NOT = '00'
+               DISPLAY "NO SE PUDO LEER BALANCE_ORDENADO.DAT (ESTADO "
+                  WS-ESTADO-ORDENADAS ")"
+               STOP RUN
+            END-IF
+
+            OPEN OUTPUT REPORTE-FILE
+            IF WS-ESTADO-REPORTE NOT = '00'
+               DISPLAY "NO SE PUDO ABRIR BALANCE.RPT (ESTADO "
+                  WS-ESTADO-REPORTE ")"
+               CLOSE CUENTAS-ORDENADAS-FILE
+               STOP RUN
+            END-IF
+
+            PERFORM IMPRIMIR-ENCABEZADO
+
+            PERFORM UNTIL FIN-CTA
+               READ CUENTAS-ORDENADAS-FILE
+                  AT END MOVE 'S' TO EOF-CTA
+                  NOT AT END
+                     PERFORM IMPRIMIR-RENGLON
+               END-READ
+            END-PERFORM
+
+            PERFORM IMPRIMIR-SUBTOTAL
+            PERFORM IMPRIMIR-TOTAL-GENERAL
+            PERFORM IMPRIMIR-SUBTOTAL-POR-TIPO
+
+            CLOSE CUENTAS-ORDENADAS-FILE
+            CLOSE REPORTE-FILE
+
+            DISPLAY "REPORTE GENERADO EN BALANCE.RPT, "
+               TOTAL-CUENTAS-LISTADAS " CUENTAS".
+
+            STOP RUN.
+
+      *---- Escribe el renglón de detalle de una cuenta y acumula
+      *---- subtotal de página y total general; si la página se
+      *---- llenó, cierra el subtotal y abre una página nueva.
+        IMPRIMIR-RENGLON.
+           IF RENGLONES-EN-PAGINA >= TOTAL-RENGLONES-PAGINA
+              PERFORM IMPRIMIR-SUBTOTAL
+              PERFORM IMPRIMIR-ENCABEZADO
+           END-IF
+
+           MOVE ORD-NUMERO TO DET-NUMERO
+           MOVE ORD-NOMBRE TO DET-NOMBRE
+           IF ORD-STATUS = 'C'
+              MOVE "CERRADA" TO DET-ESTADO
+           ELSE
+              MOVE "ACTIVA" TO DET-ESTADO
+           END-IF
+           MOVE ORD-SALDO TO DET-SALDO
+           WRITE LINEA-REPORTE FROM LINEA-DETALLE
+
+           ADD ORD-SALDO TO SUBTOTAL-PAGINA
+           ADD ORD-SALDO TO TOTAL-GENERAL
+           ADD 1 TO RENGLONES-EN-PAGINA
+           ADD 1 TO TOTAL-CUENTAS-LISTADAS
+           IF ORD-TIPO = 'C'
+              ADD ORD-SALDO TO SUBTOTAL-CORRIENTE
+              ADD 1 TO CUENTAS-CORRIENTE
+           ELSE
+              ADD ORD-SALDO TO SUBTOTAL-AHORROS
+              ADD 1 TO CUENTAS-AHORROS
+           END-IF.
+
+      *---- Imprime el encabezado de una página nueva del reporte,
+      *---- reiniciando el contador de renglones de la página.
+        IMPRIMIR-ENCABEZADO.
+           ADD 1 TO NUMERO-PAGINA
+           MOVE NUMERO-PAGINA TO ENC-PAGINA
+           MOVE 0 TO RENGLONES-EN-PAGINA
+           MOVE 0 TO SUBTOTAL-PAGINA
+           WRITE LINEA-REPORTE FROM ENCABEZADO-1
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           WRITE LINEA-REPORTE FROM ENCABEZADO-2.
+
+      *---- Imprime el subtotal acumulado de la página actual.
+        IMPRIMIR-SUBTOTAL.
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE SUBTOTAL-PAGINA TO SUB-IMPORTE
+           WRITE LINEA-REPORTE FROM LINEA-SUBTOTAL.
+
+      *---- Imprime el total general acumulado de todas las páginas.
+        IMPRIMIR-TOTAL-GENERAL.
+           MOVE SPACES TO LINEA-REPORTE
+           WRITE LINEA-REPORTE
+           MOVE TOTAL-GENERAL TO TOT-IMPORTE
+           WRITE LINEA-REPORTE FROM LINEA-TOTAL.
+
+      *---- Imprime el saldo acumulado y el número de cuentas de
+      *---- cada tipo, por separado del total general.
+        IMPRIMIR-SUBTOTAL-POR-TIPO.
+           MOVE "CUENTAS DE AHORROS" TO STI-ETIQUETA
+           MOVE SUBTOTAL-AHORROS TO STI-IMPORTE
+           WRITE LINEA-REPORTE FROM LINEA-SUBTOTAL-TIPO
+           MOVE "CUENTAS CORRIENTES" TO STI-ETIQUETA
+           MOVE SUBTOTAL-CORRIENTE TO STI-IMPORTE
+           WRITE LINEA-REPORTE FROM LINEA-SUBTOTAL-TIPO.
