@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIERRE-CUENTAS-INACTIVAS.
+
+      *> --- Paso batch que saca de CUENTAS.DAT las cuentas cerradas
+      *> o en saldo cero y las traslada a CUENTAS_CERRADAS.DAT, para
+      *> que la cartera activa no siga cargando cuentas sin movimiento.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT CUENTAS-CERRADAS-FILE ASSIGN TO 'CUENTAS_CERRADAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CERRADAS.
+           SELECT CONTROL-FILE ASSIGN TO 'CUENTAS_INACTIVAS.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+      *---- Foto de la cuenta al momento de archivarla; igual criterio
+      *---- que HIST-REG en BATCH-BANCO, con el motivo del archivo.
+       FD CUENTAS-CERRADAS-FILE.
+       01 CERR-REG.
+           05 CERR-FECHA   PIC 9(8).
+           05 CERR-NUMERO  PIC 9(4).
+           05 CERR-NOMBRE  PIC X(20).
+           05 CERR-SALDO   PIC S9(6)V99.
+           05 CERR-STATUS  PIC X(1).
+           05 CERR-LIMITE  PIC 9(5)V99.
+           05 CERR-TIPO    PIC X(1).
+           05 CERR-MOTIVO  PIC X(20).
+
+      *---- Control entre corridas: cuántas veces seguidas cada cuenta
+      *---- llegó en saldo cero, para no archivarla la primera vez que
+      *---- cae a cero sino sólo tras WS-MIN-CORRIDAS-INACTIVA corridas
+      *---- consecutivas sin que el saldo se haya movido de cero.
+       FD CONTROL-FILE.
+       01 CTL-REG.
+           05 CTL-NUMERO    PIC 9(4).
+           05 CTL-CONTADOR  PIC 9(2).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS  PIC X(2).
+       01 WS-ESTADO-CERRADAS PIC X(2).
+       01 WS-ESTADO-CONTROL  PIC X(2).
+       01 WS-FECHA-HOY       PIC 9(8).
+
+      *> Corridas consecutivas en saldo cero que tiene que acumular
+      *> una cuenta antes de archivarse; una cuenta recién abierta
+      *> que cae a cero en su primer día no se archiva de inmediato.
+       01 WS-MIN-CORRIDAS-INACTIVA PIC 9(2) VALUE 3.
+
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+       01 EOF-CTL PIC X VALUE 'N'.
+          88 FIN-CTL VALUE 'S'.
+
+      *> Tamaño máximo de cartera en memoria; mismo criterio que el
+      *> resto de los programas de mantenimiento de CUENTAS.DAT.
+       01 CUENTAS-TABLA.
+          05 CUENTA OCCURS 1 TO 9999 TIMES DEPENDING ON TOTAL-CUENTAS
+                INDEXED BY IDX-TABLA.
+             10 TAB-NUMERO PIC 9(4).
+             10 TAB-NOMBRE PIC X(20).
+             10 TAB-SALDO  PIC S9(6)V99.
+             10 TAB-STATUS PIC X(1).
+             10 TAB-LIMITE PIC 9(5)V99.
+             10 TAB-TIPO   PIC X(1).
+       01 TOTAL-CUENTAS PIC 9(5) VALUE 0.
+
+      *> Contadores de corridas en saldo cero, leídos de
+      *> CUENTAS_INACTIVAS.CTL al inicio y reescritos completos al
+      *> final con el estado de la corrida actual.
+       01 CONTADORES-TABLA.
+          05 CONTADOR OCCURS 1 TO 9999 TIMES
+                DEPENDING ON TOTAL-CONTADORES
+                INDEXED BY IDX-CTL.
+             10 TAB-CTL-NUMERO   PIC 9(4).
+             10 TAB-CTL-CONTADOR PIC 9(2).
+       01 TOTAL-CONTADORES PIC 9(5) VALUE 0.
+
+       01 NUEVOS-CONTADORES-TABLA.
+          05 NUEVO-CONTADOR OCCURS 1 TO 9999 TIMES
+                DEPENDING ON TOTAL-NUEVOS-CONTADORES
+                INDEXED BY IDX-NCTL.
+             10 TAB-NCTL-NUMERO   PIC 9(4).
+             10 TAB-NCTL-CONTADOR PIC 9(2).
+       01 TOTAL-NUEVOS-CONTADORES PIC 9(5) VALUE 0.
+
+       01 WS-CONTADOR-ACTUAL PIC 9(2).
+
+       01 IDX PIC 9(5) VALUE 1.
+       01 TOTAL-ARCHIVADAS PIC 9(5) VALUE 0.
+       01 TOTAL-ACTIVAS    PIC 9(5) VALUE 0.
+       01 MOTIVO-ARCHIVO   PIC X(20).
+
+       PROCEDURE DIVISION.
+
+            ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
+            PERFORM CARGAR-CUENTAS
+            PERFORM CARGAR-CONTADORES
+            PERFORM ARCHIVAR-Y-REESCRIBIR
+            PERFORM GRABAR-CONTADORES
+
+            DISPLAY "--------------------------------"
+            DISPLAY "CUENTAS ARCHIVADAS: " TOTAL-ARCHIVADAS
+            DISPLAY "CUENTAS ACTIVAS RESTANTES: " TOTAL-ACTIVAS
+            DISPLAY "--------------------------------".
+
+            STOP RUN.
+
+      *---- Carga CUENTAS.DAT completo a la tabla en memoria.
+        CARGAR-CUENTAS.
+           OPEN INPUT CUENTAS-FILE
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF
+           PERFORM UNTIL FIN-CTA
+              READ CUENTAS-FILE
+                 AT END MOVE 'S' TO EOF-CTA
+                 NOT AT END
+                    ADD 1 TO TOTAL-CUENTAS
+                    MOVE NUMERO-CUENTA TO TAB-NUMERO(TOTAL-CUENTAS)
+                    MOVE NOMBRE TO TAB-NOMBRE(TOTAL-CUENTAS)
+                    MOVE SALDO TO TAB-SALDO(TOTAL-CUENTAS)
+                    MOVE STATUS-CUENTA TO TAB-STATUS(TOTAL-CUENTAS)
+                    IF LIMITE-SOBREGIRO NUMERIC
+                       MOVE LIMITE-SOBREGIRO
+                         TO TAB-LIMITE(TOTAL-CUENTAS)
+                    ELSE
+                       MOVE ZERO TO TAB-LIMITE(TOTAL-CUENTAS)
+                    END-IF
+                    IF TIPO-CUENTA = 'A' OR TIPO-CUENTA = 'C'
+                       MOVE TIPO-CUENTA TO TAB-TIPO(TOTAL-CUENTAS)
+                    ELSE
+                       MOVE 'A' TO TAB-TIPO(TOTAL-CUENTAS)
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CUENTAS-FILE.
+
+      *---- Carga CUENTAS_INACTIVAS.CTL completo a memoria; si todavía
+      *---- no existe (primera corrida), arranca con la tabla vacía.
+        CARGAR-CONTADORES.
+           OPEN INPUT CONTROL-FILE
+           IF WS-ESTADO-CONTROL = '00'
+              PERFORM UNTIL FIN-CTL
+                 READ CONTROL-FILE
+                    AT END MOVE 'S' TO EOF-CTL
+                    NOT AT END
+                       ADD 1 TO TOTAL-CONTADORES
+                       MOVE CTL-NUMERO
+                         TO TAB-CTL-NUMERO(TOTAL-CONTADORES)
+                       MOVE CTL-CONTADOR
+                         TO TAB-CTL-CONTADOR(TOTAL-CONTADORES)
+                 END-READ
+              END-PERFORM
+              CLOSE CONTROL-FILE
+           END-IF.
+
+      *---- Busca en CONTADORES-TABLA cuántas corridas seguidas lleva
+      *---- la cuenta en saldo cero; si no está, es su primera vez.
+        OBTENER-CONTADOR.
+           MOVE 0 TO WS-CONTADOR-ACTUAL
+           PERFORM VARYING IDX-CTL FROM 1 BY 1
+                   UNTIL IDX-CTL > TOTAL-CONTADORES
+              IF TAB-CTL-NUMERO(IDX-CTL) = TAB-NUMERO(IDX)
+                 MOVE TAB-CTL-CONTADOR(IDX-CTL) TO WS-CONTADOR-ACTUAL
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      *---- Reescribe CUENTAS_INACTIVAS.CTL con el contador vigente de
+      *---- cada cuenta que sigue en saldo cero sin llegar todavía al
+      *---- umbral de archivo; las demás no vuelven a aparecer aquí.
+        GRABAR-CONTADORES.
+           OPEN OUTPUT CONTROL-FILE
+           PERFORM VARYING IDX-NCTL FROM 1 BY 1
+                   UNTIL IDX-NCTL > TOTAL-NUEVOS-CONTADORES
+              MOVE TAB-NCTL-NUMERO(IDX-NCTL)   TO CTL-NUMERO
+              MOVE TAB-NCTL-CONTADOR(IDX-NCTL) TO CTL-CONTADOR
+              WRITE CTL-REG
+           END-PERFORM
+           CLOSE CONTROL-FILE.
+
+      *---- Recorre la tabla: las cuentas cerradas o en saldo cero se
+      *---- agregan a CUENTAS_CERRADAS.DAT; las demás se reescriben
+      *---- tal cual en CUENTAS.DAT para que sigan activas.
+        ARCHIVAR-Y-REESCRIBIR.
+           OPEN EXTEND CUENTAS-CERRADAS-FILE
+           IF WS-ESTADO-CERRADAS NOT = '00'
+              OPEN OUTPUT CUENTAS-CERRADAS-FILE
+           END-IF
+
+           OPEN OUTPUT CUENTAS-FILE
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "NO SE PUDO REESCRIBIR CUENTAS.DAT (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              CLOSE CUENTAS-CERRADAS-FILE
+              STOP RUN
+           END-IF
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+              IF TAB-STATUS(IDX) = 'C'
+                 MOVE "CUENTA CERRADA" TO MOTIVO-ARCHIVO
+                 PERFORM ARCHIVAR-RENGLON
+              ELSE
+                 IF TAB-SALDO(IDX) = 0
+                    PERFORM OBTENER-CONTADOR
+                    ADD 1 TO WS-CONTADOR-ACTUAL
+                    IF WS-CONTADOR-ACTUAL >= WS-MIN-CORRIDAS-INACTIVA
+                       MOVE "SALDO CERO SIN MOVTO" TO MOTIVO-ARCHIVO
+                       PERFORM ARCHIVAR-RENGLON
+                    ELSE
+                       ADD 1 TO TOTAL-ACTIVAS
+                       ADD 1 TO TOTAL-NUEVOS-CONTADORES
+                       MOVE TAB-NUMERO(IDX)
+                         TO TAB-NCTL-NUMERO(TOTAL-NUEVOS-CONTADORES)
+                       MOVE WS-CONTADOR-ACTUAL
+                         TO TAB-NCTL-CONTADOR(TOTAL-NUEVOS-CONTADORES)
+                       MOVE TAB-NUMERO(IDX) TO NUMERO-CUENTA
+                       MOVE TAB-NOMBRE(IDX) TO NOMBRE
+                       MOVE TAB-SALDO(IDX)  TO SALDO
+                       MOVE TAB-STATUS(IDX) TO STATUS-CUENTA
+                       MOVE TAB-LIMITE(IDX) TO LIMITE-SOBREGIRO
+                       MOVE TAB-TIPO(IDX)   TO TIPO-CUENTA
+                       WRITE CUENTA-REG
+                    END-IF
+                 ELSE
+                    ADD 1 TO TOTAL-ACTIVAS
+                    MOVE TAB-NUMERO(IDX) TO NUMERO-CUENTA
+                    MOVE TAB-NOMBRE(IDX) TO NOMBRE
+                    MOVE TAB-SALDO(IDX)  TO SALDO
+                    MOVE TAB-STATUS(IDX) TO STATUS-CUENTA
+                    MOVE TAB-LIMITE(IDX) TO LIMITE-SOBREGIRO
+                    MOVE TAB-TIPO(IDX)   TO TIPO-CUENTA
+                    WRITE CUENTA-REG
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           CLOSE CUENTAS-FILE
+           CLOSE CUENTAS-CERRADAS-FILE.
+
+      *---- Agrega el renglón de la cuenta archivada a
+      *---- CUENTAS_CERRADAS.DAT con el motivo del archivo.
+        ARCHIVAR-RENGLON.
+           ADD 1 TO TOTAL-ARCHIVADAS
+           MOVE WS-FECHA-HOY TO CERR-FECHA
+           MOVE TAB-NUMERO(IDX) TO CERR-NUMERO
+           MOVE TAB-NOMBRE(IDX) TO CERR-NOMBRE
+           MOVE TAB-SALDO(IDX)  TO CERR-SALDO
+           MOVE TAB-STATUS(IDX) TO CERR-STATUS
+           MOVE TAB-LIMITE(IDX) TO CERR-LIMITE
+           MOVE TAB-TIPO(IDX)   TO CERR-TIPO
+           MOVE MOTIVO-ARCHIVO  TO CERR-MOTIVO
+           WRITE CERR-REG.
