@@ -1,22 +1,82 @@
-        *>Guardar 5 salarios y calcular el salario promedio.
+        *>Leer los salarios de EMPLEADOS.DAT, calcular el promedio
+        *>y señalar al empleado de salario más alto y más bajo.
          IDENTIFICATION DIVISION.
-         PROGRAM-ID. TABLA-SALARIOS.
-   
+         PROGRAM-ID. SALARIO-PROMEDIO.
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EMPLEADOS-FILE ASSIGN TO 'EMPLEADOS.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-EMPLEADOS.
+
          DATA DIVISION.
+         FILE SECTION.
+         FD EMPLEADOS-FILE.
+         01 EMPLEADO-REG.
+            05 EMP-NUMERO   PIC 9(4).
+            05 EMP-NOMBRE   PIC X(20).
+            05 EMP-SALARIO  PIC 9(5)V99.
+
          WORKING-STORAGE SECTION.
-         01 SALARIOS.
-            05 SALARIO PIC 9(5)V99 OCCURS 5 TIMES.
-         01 TOTAL-SALARIO PIC 9(7)V99 VALUE ZERO.
+         01 WS-ESTADO-EMPLEADOS PIC X(2).
+         01 EOF-EMP PIC X VALUE 'N'.
+            88 FIN-EMP VALUE 'S'.
+         01 TOTAL-EMPLEADOS PIC 9(5) VALUE 0.
+         01 TOTAL-SALARIO PIC 9(8)V99 VALUE ZERO.
          01 SALARIO-PROMEDIO PIC 9(7)V99 VALUE ZERO.
-         01 I PIC 9(1) VALUE 1.
+
+         01 NUMERO-MAYOR PIC 9(4) VALUE 0.
+         01 NOMBRE-MAYOR PIC X(20) VALUE SPACE.
+         01 SALARIO-MAYOR PIC 9(5)V99 VALUE 0.
+
+         01 NUMERO-MENOR PIC 9(4) VALUE 0.
+         01 NOMBRE-MENOR PIC X(20) VALUE SPACE.
+         01 SALARIO-MENOR PIC 9(5)V99 VALUE 99999.99.
+
          PROCEDURE DIVISION.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                  DISPLAY "Ingrese el salario " I ": "
-                  ACCEPT SALARIO(I)
-                  ADD SALARIO(I) TO TOTAL-SALARIO
+
+            OPEN INPUT EMPLEADOS-FILE
+            IF WS-ESTADO-EMPLEADOS NOT = '00'
+               DISPLAY "EMPLEADOS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-EMPLEADOS ")"
+               STOP RUN
+            END-IF
+
+            PERFORM UNTIL FIN-EMP
+               READ EMPLEADOS-FILE
+                  AT END MOVE 'S' TO EOF-EMP
+                  NOT AT END
+                     ADD 1 TO TOTAL-EMPLEADOS
+                     ADD EMP-SALARIO TO TOTAL-SALARIO
+                     IF EMP-SALARIO > SALARIO-MAYOR
+                        MOVE EMP-SALARIO TO SALARIO-MAYOR
+                        MOVE EMP-NUMERO TO NUMERO-MAYOR
+                        MOVE EMP-NOMBRE TO NOMBRE-MAYOR
+                     END-IF
+                     IF EMP-SALARIO < SALARIO-MENOR
+                        MOVE EMP-SALARIO TO SALARIO-MENOR
+                        MOVE EMP-NUMERO TO NUMERO-MENOR
+                        MOVE EMP-NOMBRE TO NOMBRE-MENOR
+                     END-IF
+               END-READ
             END-PERFORM
-            COMPUTE SALARIO-PROMEDIO = TOTAL-SALARIO / 5.
-            DISPLAY "El salario total es: " TOTAL-SALARIO.
-            DISPLAY "El salario promedio es: " SALARIO-PROMEDIO.
-   
+
+            CLOSE EMPLEADOS-FILE
+
+            IF TOTAL-EMPLEADOS > 0
+               COMPUTE SALARIO-PROMEDIO =
+                  TOTAL-SALARIO / TOTAL-EMPLEADOS
+            END-IF.
+
+            DISPLAY "EMPLEADOS LEIDOS: " TOTAL-EMPLEADOS.
+            DISPLAY "EL SALARIO TOTAL ES: " TOTAL-SALARIO.
+            DISPLAY "EL SALARIO PROMEDIO ES: " SALARIO-PROMEDIO.
+            IF TOTAL-EMPLEADOS > 0
+               DISPLAY "SALARIO MAS ALTO: " NOMBRE-MAYOR " ("
+                  NUMERO-MAYOR ") " SALARIO-MAYOR
+               DISPLAY "SALARIO MAS BAJO: " NOMBRE-MENOR " ("
+                  NUMERO-MENOR ") " SALARIO-MENOR
+            END-IF.
+
             STOP RUN.
