@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCESO-NOCTURNO.
+
+      *> --- Encadena BATCH-BANCO y PROGRAMA1 en una sola corrida
+      *> nocturna. RUN.CTL guarda la fecha de la última corrida
+      *> exitosa para que, si el job se lanza dos veces el mismo
+      *> día, no se vuelvan a aplicar los mismos movimientos.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO 'RUN.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE.
+       01 CONTROL-REG.
+          05 CTL-ULTIMA-FECHA PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CONTROL PIC X(2).
+       01 WS-FECHA-HOY      PIC 9(8).
+       01 WS-ULTIMA-FECHA   PIC 9(8) VALUE 0.
+       01 WS-CONTROL-EXISTE PIC X(1) VALUE 'N'.
+          88 CONTROL-EXISTE VALUE 'S'.
+
+       PROCEDURE DIVISION.
+
+            ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+            PERFORM LEER-CONTROL.
+
+            IF CONTROL-EXISTE AND WS-ULTIMA-FECHA = WS-FECHA-HOY
+               DISPLAY "EL PROCESO NOCTURNO YA SE CORRIO HOY ("
+                  WS-FECHA-HOY "), NO SE VUELVE A POSTEAR"
+               STOP RUN
+            END-IF.
+
+            DISPLAY "INICIANDO PROCESO NOCTURNO " WS-FECHA-HOY.
+
+            CALL "BATCH-BANCO".
+            CALL "PROGRAMA1".
+
+            PERFORM GRABAR-CONTROL.
+
+            DISPLAY "PROCESO NOCTURNO FINALIZADO " WS-FECHA-HOY.
+
+            STOP RUN.
+
+      *---- Lee la fecha de la última corrida desde RUN.CTL, si
+      *---- el archivo de control ya existe.
+        LEER-CONTROL.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-ESTADO-CONTROL = '00'
+              READ CONTROL-FILE
+                 AT END CONTINUE
+                 NOT AT END
+                    MOVE 'S' TO WS-CONTROL-EXISTE
+                    MOVE CTL-ULTIMA-FECHA TO WS-ULTIMA-FECHA
+              END-READ
+              CLOSE CONTROL-FILE
+           END-IF.
+
+      *---- Reescribe RUN.CTL con la fecha de la corrida que acaba
+      *---- de completarse.
+        GRABAR-CONTROL.
+           OPEN OUTPUT CONTROL-FILE.
+           MOVE WS-FECHA-HOY TO CTL-ULTIMA-FECHA.
+           WRITE CONTROL-REG.
+           CLOSE CONTROL-FILE.
