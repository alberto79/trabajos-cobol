@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES-MENSUAL.
+
+      *> --- Genera, para cada cuenta activa con saldo positivo, un
+      *> movimiento de depósito por el interés del mes, que queda en
+      *> MOVIMIENTOS.DAT para que BATCH-BANCO lo aplique en su
+      *> siguiente corrida, igual que cualquier otro movimiento.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT MOVIMIENTOS-FILE ASSIGN TO 'MOVIMIENTOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MOVIMIENTOS.
+           SELECT REFERENCIA-FILE ASSIGN TO 'INTERES_REF.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REFERENCIA.
+           SELECT TASA-FILE ASSIGN TO 'TASA_INTERES.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-TASA.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       FD MOVIMIENTOS-FILE.
+       01 MOV-REG.
+           05 MOV-REFERENCIA     PIC 9(8).
+           05 MOV-CUENTA         PIC 9(4).
+           05 OPERACION          PIC X.
+           05 IMPORTE            PIC 9(5).
+           05 MOV-CUENTA-DESTINO PIC 9(4).
+
+       FD REFERENCIA-FILE.
+       01 REFERENCIA-REG.
+           05 CTL-ULTIMA-REFERENCIA PIC 9(8).
+
+      *---- Tasa de interés mensual vigente; separada del programa en
+      *---- TASA_INTERES.CTL para que Operaciones pueda cambiarla sin
+      *---- recompilar cada vez que el banco ajusta la política.
+       FD TASA-FILE.
+       01 TASA-REG.
+           05 CTL-TASA PIC V999.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ESTADO-CUENTAS      PIC X(2).
+       01 WS-ESTADO-MOVIMIENTOS  PIC X(2).
+       01 WS-ESTADO-REFERENCIA   PIC X(2).
+       01 WS-ESTADO-TASA         PIC X(2).
+
+       01 EOF-CTA PIC X VALUE 'N'.
+          88 FIN-CTA VALUE 'S'.
+
+      *> Tasa de interés mensual; si TASA_INTERES.CTL no existe
+      *> todavía (primera corrida) se usa este valor como respaldo.
+       01 TASA-INTERES    PIC V999 VALUE .010.
+       01 INTERES-CALC    PIC S9(6)V99 VALUE ZERO.
+       01 INTERES-IMPORTE PIC 9(5) VALUE ZERO.
+
+       01 ULTIMA-REFERENCIA  PIC 9(8) VALUE ZERO.
+       01 REFERENCIA-EXISTE  PIC X(1) VALUE 'N'.
+          88 HAY-REFERENCIA-PREVIA VALUE 'S'.
+
+       01 TOTAL-CUENTAS     PIC 9(5) VALUE 0.
+       01 TOTAL-SIN-SALDO   PIC 9(5) VALUE 0.
+       01 TOTAL-INTERES     PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+            PERFORM LEER-ULTIMA-REFERENCIA
+            PERFORM LEER-TASA-INTERES
+            PERFORM ABRIR-ARCHIVOS
+            PERFORM UNTIL FIN-CTA
+               READ CUENTAS-FILE
+                  AT END MOVE 'S' TO EOF-CTA
+                  NOT AT END
+                     PERFORM APLICAR-INTERES-CUENTA
+               END-READ
+            END-PERFORM
+            CLOSE CUENTAS-FILE
+            CLOSE MOVIMIENTOS-FILE
+            PERFORM GRABAR-ULTIMA-REFERENCIA
+
+            DISPLAY "--------------------------------"
+            DISPLAY "CUENTAS PROCESADAS: " TOTAL-CUENTAS
+            DISPLAY "CUENTAS SIN INTERES (SALDO <= 0): "
+               TOTAL-SIN-SALDO
+            DISPLAY "TOTAL DE INTERESES GENERADOS: " TOTAL-INTERES
+            DISPLAY "--------------------------------".
+
+            STOP RUN.
+
+      *---- Recupera el último número de referencia usado en una
+      *---- corrida anterior, para no repetir referencias entre
+      *---- movimientos de interés y que BATCH-BANCO no los descarte
+      *---- como duplicados.
+        LEER-ULTIMA-REFERENCIA.
+           OPEN INPUT REFERENCIA-FILE
+           IF WS-ESTADO-REFERENCIA = '00'
+              MOVE 'S' TO REFERENCIA-EXISTE
+              READ REFERENCIA-FILE
+                 NOT AT END
+                    MOVE CTL-ULTIMA-REFERENCIA TO ULTIMA-REFERENCIA
+              END-READ
+              CLOSE REFERENCIA-FILE
+           ELSE
+              MOVE 89000000 TO ULTIMA-REFERENCIA
+           END-IF.
+
+      *---- Deja grabada la última referencia usada para la próxima
+      *---- corrida mensual.
+        GRABAR-ULTIMA-REFERENCIA.
+           OPEN OUTPUT REFERENCIA-FILE
+           MOVE ULTIMA-REFERENCIA TO CTL-ULTIMA-REFERENCIA
+           WRITE REFERENCIA-REG
+           CLOSE REFERENCIA-FILE.
+
+      *---- Recupera la tasa vigente de TASA_INTERES.CTL; si el
+      *---- archivo no existe todavía, se queda con el valor de
+      *---- respaldo de TASA-INTERES.
+        LEER-TASA-INTERES.
+           OPEN INPUT TASA-FILE
+           IF WS-ESTADO-TASA = '00'
+              READ TASA-FILE
+                 NOT AT END
+                    MOVE CTL-TASA TO TASA-INTERES
+              END-READ
+              CLOSE TASA-FILE
+           END-IF.
+
+        ABRIR-ARCHIVOS.
+           OPEN INPUT CUENTAS-FILE
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF
+
+           OPEN EXTEND MOVIMIENTOS-FILE
+           IF WS-ESTADO-MOVIMIENTOS NOT = '00'
+              OPEN OUTPUT MOVIMIENTOS-FILE
+           END-IF.
+
+      *---- Calcula el interés de la cuenta activa, lo redondea a
+      *---- pesos enteros (MOVIMIENTOS.DAT no maneja centavos) y,
+      *---- si es mayor que cero, agrega el depósito correspondiente.
+        APLICAR-INTERES-CUENTA.
+           ADD 1 TO TOTAL-CUENTAS
+           IF STATUS-CUENTA NOT = 'C' AND SALDO > 0
+              COMPUTE INTERES-CALC ROUNDED = SALDO * TASA-INTERES
+              MOVE INTERES-CALC TO INTERES-IMPORTE
+              IF INTERES-IMPORTE > 0
+                 ADD 1 TO ULTIMA-REFERENCIA
+                 MOVE ULTIMA-REFERENCIA TO MOV-REFERENCIA
+                 MOVE NUMERO-CUENTA TO MOV-CUENTA
+                 MOVE '+' TO OPERACION
+                 MOVE INTERES-IMPORTE TO IMPORTE
+                 MOVE ZERO TO MOV-CUENTA-DESTINO
+                 WRITE MOV-REG
+                 ADD INTERES-IMPORTE TO TOTAL-INTERES
+              ELSE
+                 ADD 1 TO TOTAL-SIN-SALDO
+              END-IF
+           ELSE
+              ADD 1 TO TOTAL-SIN-SALDO
+           END-IF.
