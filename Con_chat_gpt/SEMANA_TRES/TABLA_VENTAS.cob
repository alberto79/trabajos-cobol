@@ -1,33 +1,192 @@
-                *>Guardar 5 ventas y calcular el ventas total,
-                *> venta maxima , venta media.
+                *>Guardar 5 ventas y calcular el total, la venta
+                *> máxima, la mínima, la media y el desglose por
+                *> vendedor; cada día queda guardado en
+                *> VENTAS_HIST.DAT para poder ver la tendencia.
          IDENTIFICATION DIVISION.
-         PROGRAM-ID. TABLA-SALARIOS.
-   
+         PROGRAM-ID. TABLA-VENTAS.
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT VENTAS-HIST-FILE ASSIGN TO 'VENTAS_HIST.DAT'
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-HIST.
+
          DATA DIVISION.
+         FILE SECTION.
+         FD VENTAS-HIST-FILE.
+         01 VENTAS-HIST-REG.
+            05 HIST-FECHA        PIC 9(8).
+            05 HIST-VENTA-TOTAL  PIC 9(7)V99.
+            05 HIST-VENTA-MAXIMA PIC 9(7)V99.
+            05 HIST-VENTA-MINIMA PIC 9(7)V99.
+            05 HIST-VENTA-MEDIA  PIC 9(7)V99.
+
          WORKING-STORAGE SECTION.
+         01 WS-ESTADO-HIST PIC X(2).
+         01 WS-FECHA-HOY   PIC 9(8).
+         01 OPCION PIC 9.
+         01 SALIR PIC X(1) VALUE 'N'.
+
          01 VENTAS.
             05 VENTA PIC 9(5)V99 OCCURS 5 TIMES.
+            05 VENDEDOR-VENTA PIC 9(3) OCCURS 5 TIMES.
          01 TOTAL-VENTA PIC 9(7)V99 VALUE ZERO.
          01 VENTA-MAXIMA PIC 9(7)V99 VALUE ZERO.
+         01 VENTA-MINIMA PIC 9(7)V99 VALUE 9999999.99.
          01 VENTA-MEDIA PIC 9(7)V99 VALUE ZERO.
          01 I PIC 9(1) VALUE 1.
+
+      *> --- Desglose de ventas por vendedor; a lo más 5 vendedores
+      *> distintos porque no puede haber más que las 5 ventas leídas.
+         01 VENDEDORES.
+            05 VENDEDOR-RENGLON OCCURS 5 TIMES INDEXED BY IDX-VEND.
+               10 TAB-VENDEDOR       PIC 9(3).
+               10 TAB-VENTA-VENDEDOR PIC 9(7)V99.
+         01 TOTAL-VENDEDORES PIC 9(1) VALUE 0.
+         01 VENDEDOR-ENCONTRADO PIC X(1) VALUE 'N'.
+            88 VENDEDOR-HALLADO VALUE 'S'.
+
+      *> --- Tendencia: venta del día anterior contra la actual.
+         01 EOF-HIST PIC X VALUE 'N'.
+            88 FIN-HIST VALUE 'S'.
+         01 HAY-DIA-ANTERIOR PIC X(1) VALUE 'N'.
+            88 EXISTE-DIA-ANTERIOR VALUE 'S'.
+         01 VENTA-DIA-ANTERIOR PIC 9(7)V99 VALUE ZERO.
+
          PROCEDURE DIVISION.
-            PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-                  DISPLAY "Ingrese la venta " I ": "
-                  ACCEPT VENTA(I)
-                  ADD VENTA(I) TO TOTAL-VENTA
-                  IF VENTA(I) > VENTA-MAXIMA
-                     MOVE VENTA(I) TO VENTA-MAXIMA
-                  END-IF
-            END-PERFORM
-   
-            DISPLAY "VENTA TOTAL: " TOTAL-VENTA.
-            DISPLAY "VENTA MAXIMA: " VENTA-MAXIMA.
-            COMPUTE VENTA-MEDIA = TOTAL-VENTA / 5.
-            DISPLAY "VENTA MEDIA: " VENTA-MEDIA.
-   
+
+            PERFORM UNTIL SALIR = 'S'
+               DISPLAY "-------------------------------"
+               DISPLAY "1.REGISTRAR VENTAS DEL DIA"
+               DISPLAY "2.REPORTE DE TENDENCIA"
+               DISPLAY "3.SALIR"
+               DISPLAY "-------------------------------"
+               ACCEPT OPCION
+               EVALUATE OPCION
+                  WHEN 1
+                     PERFORM REGISTRAR-VENTAS-DIA
+                  WHEN 2
+                     PERFORM REPORTE-TENDENCIA
+                  WHEN 3
+                     MOVE 'S' TO SALIR
+                  WHEN OTHER
+                     DISPLAY "OPCION INCORRECTA"
+               END-EVALUATE
+            END-PERFORM.
+
             STOP RUN.
 
+      *---- Captura las 5 ventas del día, calcula sus estadísticas
+      *---- y agrega el resumen del día a VENTAS_HIST.DAT.
+        REGISTRAR-VENTAS-DIA.
+           MOVE ZERO TO TOTAL-VENTA
+           MOVE ZERO TO VENTA-MAXIMA
+           MOVE 9999999.99 TO VENTA-MINIMA
+           MOVE 0 TO TOTAL-VENDEDORES
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+                 DISPLAY "Ingrese el vendedor de la venta " I ": "
+                 ACCEPT VENDEDOR-VENTA(I)
+                 DISPLAY "Ingrese la venta " I ": "
+                 ACCEPT VENTA(I)
+                 ADD VENTA(I) TO TOTAL-VENTA
+                 IF VENTA(I) > VENTA-MAXIMA
+                    MOVE VENTA(I) TO VENTA-MAXIMA
+                 END-IF
+                 IF VENTA(I) < VENTA-MINIMA
+                    MOVE VENTA(I) TO VENTA-MINIMA
+                 END-IF
+                 PERFORM ACUMULAR-VENDEDOR
+           END-PERFORM
+
+           DISPLAY "VENTA TOTAL: " TOTAL-VENTA.
+           DISPLAY "VENTA MAXIMA: " VENTA-MAXIMA.
+           DISPLAY "VENTA MINIMA: " VENTA-MINIMA.
+           COMPUTE VENTA-MEDIA = TOTAL-VENTA / 5.
+           DISPLAY "VENTA MEDIA: " VENTA-MEDIA.
+
+           DISPLAY "---- DESGLOSE POR VENDEDOR ----".
+           PERFORM VARYING IDX-VEND FROM 1 BY 1
+                   UNTIL IDX-VEND > TOTAL-VENDEDORES
+              DISPLAY "VENDEDOR " TAB-VENDEDOR(IDX-VEND) ": "
+                 TAB-VENTA-VENDEDOR(IDX-VEND)
+           END-PERFORM.
+
+           PERFORM GRABAR-HISTORICO-VENTAS.
+
+      *---- Ubica al vendedor de la venta actual en VENDEDORES y le
+      *---- acumula el importe; si es la primera vez que aparece,
+      *---- abre un renglón nuevo para él.
+        ACUMULAR-VENDEDOR.
+           MOVE 'N' TO VENDEDOR-ENCONTRADO
+           PERFORM VARYING IDX-VEND FROM 1 BY 1
+                   UNTIL IDX-VEND > TOTAL-VENDEDORES
+              IF TAB-VENDEDOR(IDX-VEND) = VENDEDOR-VENTA(I)
+                 MOVE 'S' TO VENDEDOR-ENCONTRADO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           IF VENDEDOR-HALLADO
+              ADD VENTA(I) TO TAB-VENTA-VENDEDOR(IDX-VEND)
+           ELSE
+              ADD 1 TO TOTAL-VENDEDORES
+              MOVE VENDEDOR-VENTA(I) TO TAB-VENDEDOR(TOTAL-VENDEDORES)
+              MOVE VENTA(I) TO TAB-VENTA-VENDEDOR(TOTAL-VENDEDORES)
+           END-IF.
+
+      *---- Agrega al final de VENTAS_HIST.DAT el resumen del día
+      *---- que se acaba de registrar.
+        GRABAR-HISTORICO-VENTAS.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           OPEN EXTEND VENTAS-HIST-FILE
+           IF WS-ESTADO-HIST NOT = '00'
+              OPEN OUTPUT VENTAS-HIST-FILE
+           END-IF
+           MOVE WS-FECHA-HOY TO HIST-FECHA
+           MOVE TOTAL-VENTA TO HIST-VENTA-TOTAL
+           MOVE VENTA-MAXIMA TO HIST-VENTA-MAXIMA
+           MOVE VENTA-MINIMA TO HIST-VENTA-MINIMA
+           MOVE VENTA-MEDIA TO HIST-VENTA-MEDIA
+           WRITE VENTAS-HIST-REG
+           CLOSE VENTAS-HIST-FILE.
 
+      *---- Recorre VENTAS_HIST.DAT completo mostrando, para cada
+      *---- día, si la venta total subió, bajó o se mantuvo igual
+      *---- respecto al día anterior.
+        REPORTE-TENDENCIA.
+           MOVE 'N' TO EOF-HIST
+           MOVE 'N' TO HAY-DIA-ANTERIOR
+           OPEN INPUT VENTAS-HIST-FILE
+           IF WS-ESTADO-HIST NOT = '00'
+              DISPLAY "NO HAY HISTORIAL DE VENTAS TODAVIA"
+           ELSE
+              DISPLAY "---- TENDENCIA DE VENTAS ----"
+              PERFORM UNTIL FIN-HIST
+                 READ VENTAS-HIST-FILE
+                    AT END MOVE 'S' TO EOF-HIST
+                    NOT AT END
+                       PERFORM MOSTRAR-RENGLON-TENDENCIA
+                 END-READ
+              END-PERFORM
+              CLOSE VENTAS-HIST-FILE
+           END-IF.
 
-            
\ No newline at end of file
+      *---- Muestra un renglón del reporte de tendencia, comparando
+      *---- la venta total del día leído contra la del día anterior.
+        MOSTRAR-RENGLON-TENDENCIA.
+           DISPLAY "FECHA " HIST-FECHA ": VENTA TOTAL "
+              HIST-VENTA-TOTAL
+           IF EXISTE-DIA-ANTERIOR
+              IF HIST-VENTA-TOTAL > VENTA-DIA-ANTERIOR
+                 DISPLAY "   TENDENCIA: SUBIO"
+              ELSE
+                 IF HIST-VENTA-TOTAL < VENTA-DIA-ANTERIOR
+                    DISPLAY "   TENDENCIA: BAJO"
+                 ELSE
+                    DISPLAY "   TENDENCIA: IGUAL"
+                 END-IF
+              END-IF
+           END-IF
+           MOVE 'S' TO HAY-DIA-ANTERIOR
+           MOVE HIST-VENTA-TOTAL TO VENTA-DIA-ANTERIOR.
