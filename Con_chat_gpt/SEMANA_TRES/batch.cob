@@ -5,54 +5,262 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
            SELECT MOVIMIENTOS-FILE ASSIGN TO 'MOVIMIENTOS.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-MOVIMIENTOS.
+           SELECT MOVS-RECHAZADOS-FILE ASSIGN TO 'MOVS_RECHAZADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-RECHAZADOS.
+           SELECT POSTEADOS-FILE ASSIGN TO 'MOVS_POSTEADOS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-POSTEADOS.
+           SELECT ARCHIVO-MOVS-FILE ASSIGN TO 'MOVIMIENTOS_HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ARCHIVO-MOVS.
+           SELECT HIST-FILE ASSIGN TO 'CUENTAS_HIST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-HIST.
+           SELECT AUDITORIA-FILE ASSIGN TO 'AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+           SELECT JOBLOG-FILE ASSIGN TO 'JOBLOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-JOBLOG.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD CUENTAS-FILE.
-       01 CUENTA-REG.
-          05 NUMERO-CUENTA PIC 9(4).
-          05 NOMBRE        PIC X(20).
-          05 SALDO         PIC 9(5).
-       
+           COPY CUENTAREG.
+
        FD MOVIMIENTOS-FILE.
        01 MOV-REG.
-           05 MOV-CUENTA PIC 9(4).
-           05 OPERACION   PIC X.
-           05 IMPORTE     PIC 9(5).
+           05 MOV-REFERENCIA     PIC 9(8).
+           05 MOV-CUENTA         PIC 9(4).
+           05 OPERACION          PIC X.
+           05 IMPORTE            PIC 9(5).
+           05 MOV-CUENTA-DESTINO PIC 9(4).
+
+       FD MOVS-RECHAZADOS-FILE.
+       01 MOV-RECHAZADO-REG.
+           05 MR-REFERENCIA PIC 9(8).
+           05 FILLER      PIC X(1) VALUE SPACE.
+           05 MR-CUENTA   PIC 9(4).
+           05 FILLER      PIC X(1) VALUE SPACE.
+           05 MR-OPERACION PIC X.
+           05 FILLER      PIC X(1) VALUE SPACE.
+           05 MR-IMPORTE  PIC 9(5).
+           05 FILLER      PIC X(1) VALUE SPACE.
+           05 MR-MOTIVO   PIC X(30).
+
+      *---- Bitácora de referencias ya posteadas; se consulta antes
+      *---- de aplicar cada movimiento para detectar duplicados que
+      *---- se repostearían si MOVIMIENTOS.DAT se procesara dos veces.
+       FD POSTEADOS-FILE.
+       01 POSTEADO-REG.
+           05 PST-REFERENCIA PIC 9(8).
+
+      *---- Copia fechada de MOVIMIENTOS.DAT que queda como
+      *---- respaldo una vez que la corrida terminó sin problemas;
+      *---- el archivo de trabajo se vacía después de copiarlo.
+       FD ARCHIVO-MOVS-FILE.
+       01 ARCHIVO-MOV-REG.
+           05 ARCH-REFERENCIA     PIC 9(8).
+           05 ARCH-CUENTA         PIC 9(4).
+           05 ARCH-OPERACION      PIC X.
+           05 ARCH-IMPORTE        PIC 9(5).
+           05 ARCH-CUENTA-DESTINO PIC 9(4).
+
+      *---- Foto diaria de saldos de cierre, una corrida la agrega
+      *---- al final sin borrar los días anteriores.
+       FD HIST-FILE.
+       01 HIST-REG.
+           05 HIST-FECHA   PIC 9(8).
+           05 HIST-NUMERO  PIC 9(4).
+           05 HIST-NOMBRE  PIC X(20).
+           05 HIST-SALDO   PIC S9(6)V99.
+           05 HIST-STATUS  PIC X(1).
+
+       FD AUDITORIA-FILE.
+           COPY AUDITORIAREG.
+
+      *---- Bitácora de corridas del proceso batch, una línea por
+      *---- ejecución, para que operación pueda revisar el historial
+      *---- de resultados sin tener que releer la salida de consola.
+       FD JOBLOG-FILE.
+       01 LINEA-JOBLOG PIC X(80).
 
         WORKING-STORAGE SECTION.
         01 EOF-MOV PIC X VALUE 'N'.
            88 FIN-MOV VALUE 'S'.
            88 NO-FIN-MOV VALUE 'N'.
 
-        01 IDX PIC 9 VALUE 1.
+        01 IDX PIC 9(5) VALUE 1.
+        01 TOTAL-CUENTAS PIC 9(5) VALUE 0.
+        01 EOF-CTA PIC X VALUE 'N'.
+           88 FIN-CTA VALUE 'S'.
+
+        01 MOTIVO-RECHAZO PIC X(30).
+        01 IDX-ORIGEN  PIC 9(5) VALUE 0.
+        01 IDX-DESTINO PIC 9(5) VALUE 0.
+
+        01 WS-ESTADO-CUENTAS     PIC X(2).
+        01 WS-ESTADO-MOVIMIENTOS PIC X(2).
+        01 WS-ESTADO-RECHAZADOS  PIC X(2).
+        01 WS-ESTADO-POSTEADOS   PIC X(2).
+        01 WS-ESTADO-ARCHIVO-MOVS PIC X(2).
+        01 WS-FECHA-HOY          PIC 9(8).
+        01 WS-NOMBRE-ARCHIVO-MOVS PIC X(30).
+        01 WS-ESTADO-HIST         PIC X(2).
+        01 WS-ESTADO-AUDITORIA    PIC X(2).
+        01 AUD-CUENTA-WS      PIC 9(4).
+        01 AUD-OPERACION-WS   PIC X(1).
+        01 AUD-IMPORTE-WS     PIC 9(6)V99.
+        01 AUD-DESCRIPCION-WS PIC X(30).
+
+        01 WS-ESTADO-JOBLOG PIC X(2).
+
+      *> --- Contadores para el resumen de la corrida en JOBLOG.TXT.
+        01 TOTAL-MOVIMIENTOS  PIC 9(6) VALUE 0.
+        01 TOTAL-RECHAZADOS   PIC 9(6) VALUE 0.
+        01 TOTAL-DUPLICADOS   PIC 9(6) VALUE 0.
+
+      *> --- Renglón de resumen escrito al final de cada corrida.
+        01 DET-JOBLOG.
+           05 JL-FECHA        PIC 9(8).
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-CUENTAS      PIC ZZZZ9.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-MOVS         PIC ZZZZ9.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-APLICADOS    PIC ZZZZ9.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-RECHAZADOS   PIC ZZZZ9.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-DUPLICADOS   PIC ZZZZ9.
+           05 FILLER          PIC X(1) VALUE SPACE.
+           05 JL-CONCILIACION PIC X(10).
+
+      *> --- Conciliación de cierre: saldo inicial más depósitos
+      *> menos retiros debe dar el saldo final (las transferencias
+      *> no alteran el total porque acreditan lo mismo que debitan).
+        01 TOTAL-SALDO-INICIAL PIC S9(8)V99 VALUE ZERO.
+        01 TOTAL-SALDO-FINAL   PIC S9(8)V99 VALUE ZERO.
+        01 TOTAL-DEPOSITADO    PIC S9(8)V99 VALUE ZERO.
+        01 TOTAL-RETIRADO      PIC S9(8)V99 VALUE ZERO.
+        01 TOTAL-ESPERADO      PIC S9(8)V99 VALUE ZERO.
+
+      *> --- Subtotales de saldo final por tipo de cuenta.
+        01 SUBTOTAL-AHORROS    PIC S9(8)V99 VALUE ZERO.
+        01 SUBTOTAL-CORRIENTE  PIC S9(8)V99 VALUE ZERO.
+
+        01 TOTAL-POSTEADOS PIC 9(6) VALUE 0.
+        01 EOF-PST PIC X VALUE 'N'.
+           88 FIN-PST VALUE 'S'.
+        01 MOVIMIENTO-DUPLICADO PIC X(1) VALUE 'N'.
+           88 ES-DUPLICADO VALUE 'S'.
+
+      *> Bitácora de referencias posteadas, cargada a memoria al
+      *> inicio y reescrita completa al final de la corrida.
+        01 POSTEADOS-TABLA.
+        05 POSTEADO OCCURS 1 TO 99999 TIMES
+              DEPENDING ON TOTAL-POSTEADOS
+              INDEXED BY IDX-PST.
+           10 TAB-REFERENCIA PIC 9(8).
+
+      *> Tamaño máximo de cartera que soporta una corrida; el número
+      *> real de cuentas cargadas viaja en TOTAL-CUENTAS, no en un
+      *> tope fijo de renglones como antes.
         01 CUENTAS-TABLA.
-        05 CUENTA OCCURS 5 TIMES INDEXED BY IDX-TABLA.
+        05 CUENTA OCCURS 1 TO 9999 TIMES DEPENDING ON TOTAL-CUENTAS
+              INDEXED BY IDX-TABLA.
            10 TAB-NUMERO PIC 9(4).
            10 TAB-NOMBRE PIC X(20).
-           10 TAB-SALDO  PIC 9(5).
+           10 TAB-SALDO  PIC S9(6)V99.
+           10 TAB-STATUS PIC X(1).
+           10 TAB-LIMITE PIC 9(5)V99.
+           10 TAB-TIPO   PIC X(1).
 
        PROCEDURE DIVISION.
 
+       *>---- Nombre del respaldo fechado de MOVIMIENTOS.DAT
+            ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+            STRING "MOVIMIENTOS_" DELIMITED BY SIZE
+                   WS-FECHA-HOY DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO WS-NOMBRE-ARCHIVO-MOVS
+
        *>---- Abrir archivos
             OPEN INPUT CUENTAS-FILE
+            IF WS-ESTADO-CUENTAS NOT = '00'
+               DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-CUENTAS ")"
+               STOP RUN
+            END-IF
+
             OPEN INPUT MOVIMIENTOS-FILE
+            IF WS-ESTADO-MOVIMIENTOS NOT = '00'
+               DISPLAY "MOVIMIENTOS.DAT NO ENCONTRADO (ESTADO "
+                  WS-ESTADO-MOVIMIENTOS ")"
+               CLOSE CUENTAS-FILE
+               STOP RUN
+            END-IF
+
+            OPEN OUTPUT MOVS-RECHAZADOS-FILE
+            IF WS-ESTADO-RECHAZADOS NOT = '00'
+               DISPLAY "NO SE PUDO ABRIR MOVS_RECHAZADOS.DAT (ESTADO "
+                  WS-ESTADO-RECHAZADOS ")"
+               CLOSE CUENTAS-FILE
+               CLOSE MOVIMIENTOS-FILE
+               STOP RUN
+            END-IF
 
-      *---- Cargar cuentas en memoria
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+      *---- Cargar referencias ya posteadas en corridas anteriores
+            OPEN INPUT POSTEADOS-FILE
+            IF WS-ESTADO-POSTEADOS = '00'
+               PERFORM UNTIL FIN-PST
+                  READ POSTEADOS-FILE
+                     AT END MOVE 'S' TO EOF-PST
+                     NOT AT END
+                        ADD 1 TO TOTAL-POSTEADOS
+                        MOVE PST-REFERENCIA
+                           TO TAB-REFERENCIA(TOTAL-POSTEADOS)
+                  END-READ
+               END-PERFORM
+               CLOSE POSTEADOS-FILE
+            END-IF
+
+      *---- Cargar cuentas en memoria (sin tope fijo de renglones)
+            PERFORM UNTIL FIN-CTA
             READ CUENTAS-FILE
-              AT END MOVE 1 TO IDX
+              AT END MOVE 'S' TO EOF-CTA
               NOT AT END
-                 MOVE NUMERO-CUENTA TO TAB-NUMERO(IDX)
-                 MOVE NOMBRE TO TAB-NOMBRE(IDX)
-                 MOVE SALDO TO TAB-SALDO(IDX)
+                 ADD 1 TO TOTAL-CUENTAS
+                 MOVE NUMERO-CUENTA TO TAB-NUMERO(TOTAL-CUENTAS)
+                 MOVE NOMBRE TO TAB-NOMBRE(TOTAL-CUENTAS)
+                 MOVE SALDO TO TAB-SALDO(TOTAL-CUENTAS)
+                 MOVE STATUS-CUENTA TO TAB-STATUS(TOTAL-CUENTAS)
+                 IF LIMITE-SOBREGIRO NUMERIC
+                    MOVE LIMITE-SOBREGIRO TO TAB-LIMITE(TOTAL-CUENTAS)
+                 ELSE
+                    MOVE ZERO TO TAB-LIMITE(TOTAL-CUENTAS)
+                 END-IF
+                 IF TIPO-CUENTA = 'A' OR TIPO-CUENTA = 'C'
+                    MOVE TIPO-CUENTA TO TAB-TIPO(TOTAL-CUENTAS)
+                 ELSE
+                    MOVE 'A' TO TAB-TIPO(TOTAL-CUENTAS)
+                 END-IF
            END-READ
             END-PERFORM
 
+      *---- Saldo inicial de la cartera, antes de aplicar movimientos,
+      *---- para poder conciliar contra el saldo final al cierre.
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+                ADD TAB-SALDO(IDX) TO TOTAL-SALDO-INICIAL
+            END-PERFORM
+
       *---- Procesar movimientos
              READ MOVIMIENTOS-FILE
                 AT END MOVE 'S' TO EOF-MOV
@@ -60,15 +268,9 @@
 
            PERFORM UNTIL FIN-MOV
 
-            *> Buscar cuenta en tabla (búsqueda binaria si la tabla está 
-                      SEARCH ALL CUENTA
-                WHEN TAB-NUMERO(IDX-TABLA) = MOV-CUENTA
-                   IF OPERACION = '+'
-                      ADD IMPORTE TO TAB-SALDO(IDX-TABLA)
-                   ELSE
-                      SUBTRACT IMPORTE FROM TAB-SALDO(IDX-TABLA)
-                   END-IF
-             END-SEARCH
+            *> Aplicar el movimiento según su código de operación
+                      ADD 1 TO TOTAL-MOVIMIENTOS
+                      PERFORM APLICAR-MOVIMIENTO
 
              *> Leer siguiente movimiento
              READ MOVIMIENTOS-FILE
@@ -78,14 +280,313 @@
             END-PERFORM
             
       *---- Mostrar resultados
-            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
                 DISPLAY "CUENTA: " TAB-NUMERO(IDX)
                 DISPLAY "TITULAR: " TAB-NOMBRE(IDX)
                 DISPLAY "SALDO: " TAB-SALDO(IDX)
+                ADD TAB-SALDO(IDX) TO TOTAL-SALDO-FINAL
+                IF TAB-TIPO(IDX) = 'C'
+                   ADD TAB-SALDO(IDX) TO SUBTOTAL-CORRIENTE
+                ELSE
+                   ADD TAB-SALDO(IDX) TO SUBTOTAL-AHORROS
+                END-IF
             END-PERFORM
 
-            *>---- Cerrar archivos
+            DISPLAY "--------------------------------"
+            DISPLAY "SUBTOTAL CUENTAS DE AHORROS: " SUBTOTAL-AHORROS
+            DISPLAY "SUBTOTAL CUENTAS CORRIENTES: " SUBTOTAL-CORRIENTE
+            DISPLAY "--------------------------------"
+
+            PERFORM CONCILIAR-CIERRE
+
+            *>---- Reescribir CUENTAS.DAT con los saldos actualizados
             CLOSE CUENTAS-FILE
-            CLOSE MOVIMIENTOS-FILE
+            OPEN OUTPUT CUENTAS-FILE
+            IF WS-ESTADO-CUENTAS NOT = '00'
+               DISPLAY "NO SE PUDO REESCRIBIR CUENTAS.DAT (ESTADO "
+                  WS-ESTADO-CUENTAS ")"
+               CLOSE MOVIMIENTOS-FILE
+               CLOSE MOVS-RECHAZADOS-FILE
+               STOP RUN
+            END-IF
+            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+                MOVE TAB-NUMERO(IDX) TO NUMERO-CUENTA
+                MOVE TAB-NOMBRE(IDX) TO NOMBRE
+                MOVE TAB-SALDO(IDX) TO SALDO
+                MOVE TAB-STATUS(IDX) TO STATUS-CUENTA
+                MOVE TAB-LIMITE(IDX) TO LIMITE-SOBREGIRO
+                MOVE TAB-TIPO(IDX) TO TIPO-CUENTA
+                WRITE CUENTA-REG
+            END-PERFORM
+            CLOSE CUENTAS-FILE
+
+            PERFORM GRABAR-HISTORICO
+
+      *---- Reescribir MOVS_POSTEADOS.DAT completo en el mismo pase
+      *---- que CUENTAS.DAT: si la corrida se interrumpe antes de
+      *---- llegar aquí, ninguno de los dos archivos cambió, y el
+      *---- restart vuelve a procesar todo desde el estado anterior
+      *---- en vez de dar por posteado un movimiento cuyo saldo nunca
+      *---- se grabó.
+            OPEN OUTPUT POSTEADOS-FILE
+            PERFORM VARYING IDX-PST FROM 1 BY 1
+                    UNTIL IDX-PST > TOTAL-POSTEADOS
+               MOVE TAB-REFERENCIA(IDX-PST) TO PST-REFERENCIA
+               WRITE POSTEADO-REG
+            END-PERFORM
+            CLOSE POSTEADOS-FILE
+
+            *>---- Cerrar archivos
+            PERFORM ARCHIVAR-MOVIMIENTOS
+            CLOSE MOVS-RECHAZADOS-FILE
+
+            PERFORM GRABAR-JOBLOG
+
+             GOBACK.
+
+      *---- Compara el saldo final contra el saldo inicial más los
+      *---- depósitos y menos los retiros del día; si no cuadra, se
+      *---- avisa de inmediato en vez de dejarlo pasar en silencio.
+        CONCILIAR-CIERRE.
+           COMPUTE TOTAL-ESPERADO =
+              TOTAL-SALDO-INICIAL + TOTAL-DEPOSITADO - TOTAL-RETIRADO
+           DISPLAY "--------------------------------"
+           DISPLAY "CONCILIACION DE CIERRE"
+           DISPLAY "SALDO INICIAL:   " TOTAL-SALDO-INICIAL
+           DISPLAY "DEPOSITOS:       " TOTAL-DEPOSITADO
+           DISPLAY "RETIROS:         " TOTAL-RETIRADO
+           DISPLAY "SALDO ESPERADO:  " TOTAL-ESPERADO
+           DISPLAY "SALDO FINAL:     " TOTAL-SALDO-FINAL
+           IF TOTAL-ESPERADO = TOTAL-SALDO-FINAL
+              DISPLAY "CONCILIACION OK"
+              MOVE "OK" TO JL-CONCILIACION
+           ELSE
+              DISPLAY "*** DESCUADRE EN LA CONCILIACION DE CIERRE ***"
+              MOVE "DESCUADRE" TO JL-CONCILIACION
+           END-IF
+           DISPLAY "--------------------------------".
+
+      *---- Agrega a CUENTAS_HIST.DAT una foto del saldo de cierre
+      *---- de cada cuenta al terminar la corrida de hoy.
+        GRABAR-HISTORICO.
+           OPEN EXTEND HIST-FILE
+           IF WS-ESTADO-HIST = '05' OR WS-ESTADO-HIST = '35'
+              CLOSE HIST-FILE
+              OPEN OUTPUT HIST-FILE
+           END-IF
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > TOTAL-CUENTAS
+              MOVE WS-FECHA-HOY TO HIST-FECHA
+              MOVE TAB-NUMERO(IDX) TO HIST-NUMERO
+              MOVE TAB-NOMBRE(IDX) TO HIST-NOMBRE
+              MOVE TAB-SALDO(IDX) TO HIST-SALDO
+              MOVE TAB-STATUS(IDX) TO HIST-STATUS
+              WRITE HIST-REG
+           END-PERFORM
+           CLOSE HIST-FILE.
+
+      *---- Agrega a JOBLOG.TXT un renglón resumen de la corrida de
+      *---- hoy, para que operación pueda revisar el historial de
+      *---- resultados del batch sin tener que releer la consola.
+        GRABAR-JOBLOG.
+           OPEN EXTEND JOBLOG-FILE
+           IF WS-ESTADO-JOBLOG NOT = '00'
+              OPEN OUTPUT JOBLOG-FILE
+           END-IF
+           MOVE WS-FECHA-HOY TO JL-FECHA
+           MOVE TOTAL-CUENTAS TO JL-CUENTAS
+           MOVE TOTAL-MOVIMIENTOS TO JL-MOVS
+           MOVE TOTAL-POSTEADOS TO JL-APLICADOS
+           MOVE TOTAL-RECHAZADOS TO JL-RECHAZADOS
+           MOVE TOTAL-DUPLICADOS TO JL-DUPLICADOS
+           WRITE LINEA-JOBLOG FROM DET-JOBLOG
+           CLOSE JOBLOG-FILE.
+
+      *---- Copia MOVIMIENTOS.DAT completo a un respaldo fechado y
+      *---- vuelve a dejar el archivo de trabajo vacío, para que la
+      *---- próxima corrida no vuelva a ver los movimientos de hoy.
+        ARCHIVAR-MOVIMIENTOS.
+           CLOSE MOVIMIENTOS-FILE
+           MOVE 'N' TO EOF-MOV
+           OPEN INPUT MOVIMIENTOS-FILE
+           OPEN OUTPUT ARCHIVO-MOVS-FILE
+           PERFORM UNTIL FIN-MOV
+              READ MOVIMIENTOS-FILE
+                 AT END MOVE 'S' TO EOF-MOV
+                 NOT AT END
+                    MOVE MOV-REFERENCIA TO ARCH-REFERENCIA
+                    MOVE MOV-CUENTA TO ARCH-CUENTA
+                    MOVE OPERACION TO ARCH-OPERACION
+                    MOVE IMPORTE TO ARCH-IMPORTE
+                    MOVE MOV-CUENTA-DESTINO TO ARCH-CUENTA-DESTINO
+                    WRITE ARCHIVO-MOV-REG
+              END-READ
+           END-PERFORM
+           CLOSE ARCHIVO-MOVS-FILE
+           CLOSE MOVIMIENTOS-FILE
+           OPEN OUTPUT MOVIMIENTOS-FILE
+           CLOSE MOVIMIENTOS-FILE
+           DISPLAY "MOVIMIENTOS.DAT RESPALDADO EN "
+              WS-NOMBRE-ARCHIVO-MOVS.
+
+      *---- Despacha un movimiento según OPERACION: '+' deposita,
+      *---- 'T' transfiere entre dos cuentas, cualquier otro código
+      *---- se trata como retiro (comportamiento histórico).
+        APLICAR-MOVIMIENTO.
+           PERFORM VERIFICAR-DUPLICADO
+           IF ES-DUPLICADO
+              ADD 1 TO TOTAL-DUPLICADOS
+              MOVE "MOVIMIENTO YA APLICADO (DUPLICADO)"
+                TO MOTIVO-RECHAZO
+              PERFORM RECHAZAR-MOVIMIENTO
+           ELSE
+              EVALUATE OPERACION
+                 WHEN '+'
+                    PERFORM DEPOSITAR-CUENTA
+                 WHEN 'T'
+                    PERFORM TRANSFERIR-CUENTAS
+                 WHEN OTHER
+                    PERFORM RETIRAR-CUENTA
+              END-EVALUATE
+              ADD 1 TO TOTAL-POSTEADOS
+              MOVE MOV-REFERENCIA TO TAB-REFERENCIA(TOTAL-POSTEADOS)
+           END-IF.
+
+      *---- Agrega al final de AUDITORIA.LOG un renglón por cada
+      *---- movimiento aplicado; PROYECTO1 escribe en el mismo
+      *---- archivo y formato, así que queda una sola bitácora.
+        GRABAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA-FILE
+           IF WS-ESTADO-AUDITORIA NOT = '00'
+              OPEN OUTPUT AUDITORIA-FILE
+           END-IF
+           MOVE WS-FECHA-HOY TO AUD-FECHA
+           ACCEPT AUD-HORA FROM TIME
+           MOVE "BATCH-BANCO" TO AUD-PROGRAMA
+           MOVE AUD-CUENTA-WS TO AUD-CUENTA
+           MOVE AUD-OPERACION-WS TO AUD-OPERACION
+           MOVE AUD-IMPORTE-WS TO AUD-IMPORTE
+           MOVE AUD-DESCRIPCION-WS TO AUD-DESCRIPCION
+           WRITE AUDITORIA-REG
+           CLOSE AUDITORIA-FILE.
+
+      *---- Recorre la bitácora en memoria buscando la referencia
+      *---- del movimiento actual; lineal porque se va llenando en
+      *---- el orden en que llegan los movimientos, no ordenada.
+        VERIFICAR-DUPLICADO.
+           MOVE 'N' TO MOVIMIENTO-DUPLICADO
+           PERFORM VARYING IDX-PST FROM 1 BY 1
+                   UNTIL IDX-PST > TOTAL-POSTEADOS
+              IF TAB-REFERENCIA(IDX-PST) = MOV-REFERENCIA
+                 MOVE 'S' TO MOVIMIENTO-DUPLICADO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+        DEPOSITAR-CUENTA.
+      *---- Lineal y no SEARCH ALL: CUENTAS-TABLA se carga en el
+      *---- orden físico de CUENTAS.DAT, que no está garantizado
+      *---- ordenado por TAB-NUMERO.
+           SET IDX-TABLA TO 1
+           SEARCH CUENTA
+              AT END
+                 MOVE "CUENTA NO ENCONTRADA" TO MOTIVO-RECHAZO
+                 PERFORM RECHAZAR-MOVIMIENTO
+              WHEN TAB-NUMERO(IDX-TABLA) = MOV-CUENTA
+                 IF TAB-STATUS(IDX-TABLA) = 'C'
+                    MOVE "CUENTA CERRADA" TO MOTIVO-RECHAZO
+                    PERFORM RECHAZAR-MOVIMIENTO
+                 ELSE
+                    ADD IMPORTE TO TAB-SALDO(IDX-TABLA)
+                    ADD IMPORTE TO TOTAL-DEPOSITADO
+                    MOVE MOV-CUENTA TO AUD-CUENTA-WS
+                    MOVE '+' TO AUD-OPERACION-WS
+                    MOVE IMPORTE TO AUD-IMPORTE-WS
+                    MOVE "DEPOSITO (BATCH)" TO AUD-DESCRIPCION-WS
+                    PERFORM GRABAR-AUDITORIA
+                 END-IF
+           END-SEARCH.
+
+        RETIRAR-CUENTA.
+           SET IDX-TABLA TO 1
+           SEARCH CUENTA
+              AT END
+                 MOVE "CUENTA NO ENCONTRADA" TO MOTIVO-RECHAZO
+                 PERFORM RECHAZAR-MOVIMIENTO
+              WHEN TAB-NUMERO(IDX-TABLA) = MOV-CUENTA
+                 IF TAB-STATUS(IDX-TABLA) = 'C'
+                    MOVE "CUENTA CERRADA" TO MOTIVO-RECHAZO
+                    PERFORM RECHAZAR-MOVIMIENTO
+                 ELSE
+                    IF IMPORTE >
+                          TAB-SALDO(IDX-TABLA) + TAB-LIMITE(IDX-TABLA)
+                       MOVE "FONDOS INSUFICIENTES" TO MOTIVO-RECHAZO
+                       PERFORM RECHAZAR-MOVIMIENTO
+                    ELSE
+                       SUBTRACT IMPORTE FROM TAB-SALDO(IDX-TABLA)
+                       ADD IMPORTE TO TOTAL-RETIRADO
+                       MOVE MOV-CUENTA TO AUD-CUENTA-WS
+                       MOVE '-' TO AUD-OPERACION-WS
+                       MOVE IMPORTE TO AUD-IMPORTE-WS
+                       MOVE "RETIRO (BATCH)" TO AUD-DESCRIPCION-WS
+                       PERFORM GRABAR-AUDITORIA
+                    END-IF
+                 END-IF
+           END-SEARCH.
+
+      *---- Debita MOV-CUENTA y acredita MOV-CUENTA-DESTINO en el
+      *---- mismo pase, para que una transferencia no pueda quedar
+      *---- aplicada de un solo lado.
+        TRANSFERIR-CUENTAS.
+           MOVE 0 TO IDX-ORIGEN
+           MOVE 0 TO IDX-DESTINO
+           SET IDX-TABLA TO 1
+           SEARCH CUENTA
+              AT END
+                 CONTINUE
+              WHEN TAB-NUMERO(IDX-TABLA) = MOV-CUENTA
+                 SET IDX-ORIGEN TO IDX-TABLA
+           END-SEARCH
+           SET IDX-TABLA TO 1
+           SEARCH CUENTA
+              AT END
+                 CONTINUE
+              WHEN TAB-NUMERO(IDX-TABLA) = MOV-CUENTA-DESTINO
+                 SET IDX-DESTINO TO IDX-TABLA
+           END-SEARCH
+           IF IDX-ORIGEN = 0 OR IDX-DESTINO = 0
+              MOVE "CUENTA ORIGEN O DESTINO NO ENCONTRADA"
+                TO MOTIVO-RECHAZO
+              PERFORM RECHAZAR-MOVIMIENTO
+           ELSE
+              IF TAB-STATUS(IDX-ORIGEN) = 'C'
+                    OR TAB-STATUS(IDX-DESTINO) = 'C'
+                 MOVE "CUENTA ORIGEN O DESTINO CERRADA"
+                   TO MOTIVO-RECHAZO
+                 PERFORM RECHAZAR-MOVIMIENTO
+              ELSE
+                 IF IMPORTE >
+                       TAB-SALDO(IDX-ORIGEN) + TAB-LIMITE(IDX-ORIGEN)
+                    MOVE "FONDOS INSUFICIENTES" TO MOTIVO-RECHAZO
+                    PERFORM RECHAZAR-MOVIMIENTO
+                 ELSE
+                    SUBTRACT IMPORTE FROM TAB-SALDO(IDX-ORIGEN)
+                    ADD IMPORTE TO TAB-SALDO(IDX-DESTINO)
+                    MOVE MOV-CUENTA TO AUD-CUENTA-WS
+                    MOVE 'T' TO AUD-OPERACION-WS
+                    MOVE IMPORTE TO AUD-IMPORTE-WS
+                    MOVE "TRANSFERENCIA (BATCH)" TO AUD-DESCRIPCION-WS
+                    PERFORM GRABAR-AUDITORIA
+                 END-IF
+              END-IF
+           END-IF.
 
-             STOP RUN.
\ No newline at end of file
+      *---- Registra en MOVS-RECHAZADOS-FILE un movimiento cuya
+      *---- cuenta no existe en CUENTAS.DAT o no pudo aplicarse.
+        RECHAZAR-MOVIMIENTO.
+           ADD 1 TO TOTAL-RECHAZADOS
+           MOVE MOV-REFERENCIA TO MR-REFERENCIA
+           MOVE MOV-CUENTA TO MR-CUENTA
+           MOVE OPERACION TO MR-OPERACION
+           MOVE IMPORTE TO MR-IMPORTE
+           MOVE MOTIVO-RECHAZO TO MR-MOTIVO
+           WRITE MOV-RECHAZADO-REG.
