@@ -5,50 +5,121 @@
          INPUT-OUTPUT SECTION.
          FILE-CONTROL.
              SELECT ARCHIVO1 ASSIGN TO 'CUENTAS.DAT'
-                 ORGANIZATION IS LINE SEQUENTIAL.
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-ARCHIVO1.
              SELECT ARCHIVO2 ASSIGN TO 'CUENTAS_MAYORES.DAT'
-                  ORGANIZATION IS LINE SEQUENTIAL.
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ESTADO-ARCHIVO2.
+             SELECT ARCHIVO-CSV ASSIGN TO 'CUENTAS_MAYORES.CSV'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ESTADO-ARCHIVO-CSV.
        DATA DIVISION.
          FILE SECTION.
          FD ARCHIVO1.
-         01 REGISTRO1.
-            05 NUMERO-CUENTA PIC 9(5).
-            05 NOMBRE        PIC X(20).
-            05 SALDO         PIC 9(6).
+             COPY CUENTAREG.
          FD ARCHIVO2.
-         01 REGISTRO2.
-            05 NUMERO-CUENTA2 PIC 9(5).
-            05 NOMBRE2        PIC X(20).
-            05 SALDO2         PIC 9(6).   
+             COPY CUENTAREG
+                 REPLACING ==CUENTA-REG==     BY ==REGISTRO2==
+                           ==NUMERO-CUENTA==  BY ==NUMERO-CUENTA2==
+                           ==NOMBRE==         BY ==NOMBRE2==
+                           ==SALDO==          BY ==SALDO2==
+                           ==STATUS-CUENTA==  BY ==STATUS-CUENTA2==
+                           ==CUENTA-ACTIVA==  BY ==CUENTA-ACTIVA2==
+                           ==CUENTA-CERRADA== BY ==CUENTA-CERRADA2==.
+
+      *---- Misma extracción de cuentas mayores que ARCHIVO2, en
+      *---- formato CSV para abrirse directamente en una hoja de
+      *---- cálculo.
+         FD ARCHIVO-CSV.
+         01 LINEA-CSV PIC X(80).
+
          WORKING-STORAGE SECTION.
          01 FIN-ARCHIVO PIC X VALUE 'N'.
            88 EOF VALUE 'S'.
-         01 SUMA PIC 9(6) VALUE 0.  
-             
+         01 SUMA PIC S9(7)V99 VALUE 0.
+         01 UMBRAL-SALDO PIC S9(6)V99 VALUE 1000.
+         01 TOTAL-LEIDAS PIC 9(5) VALUE 0.
+         01 TOTAL-ESCRITAS PIC 9(5) VALUE 0.
+         01 PROMEDIO-SALDO PIC S9(7)V99 VALUE 0.
+         01 WS-ESTADO-ARCHIVO1 PIC X(2).
+         01 WS-ESTADO-ARCHIVO2 PIC X(2).
+         01 WS-ESTADO-ARCHIVO-CSV PIC X(2).
+         01 CSV-SALDO-ED PIC -(6)9.99.
+
        PROCEDURE DIVISION.
            DISPLAY "----------------------".
              DISPLAY "DATOS DE CUENTAS ".
-            
+             DISPLAY "INGRESE EL UMBRAL DE SALDO PARA CUENTAS MAYORES".
+             DISPLAY "(ENTER PARA USAR 1000): ".
+             ACCEPT UMBRAL-SALDO.
+             IF UMBRAL-SALDO = 0
+                MOVE 1000 TO UMBRAL-SALDO
+             END-IF.
+
              OPEN INPUT ARCHIVO1.
+             IF WS-ESTADO-ARCHIVO1 NOT = '00'
+                DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                   WS-ESTADO-ARCHIVO1 ")"
+                STOP RUN
+             END-IF.
+
              OPEN OUTPUT ARCHIVO2.
+             IF WS-ESTADO-ARCHIVO2 NOT = '00'
+                DISPLAY "NO SE PUDO ABRIR CUENTAS_MAYORES.DAT (ESTADO "
+                   WS-ESTADO-ARCHIVO2 ")"
+                CLOSE ARCHIVO1
+                STOP RUN
+             END-IF.
+
+             OPEN OUTPUT ARCHIVO-CSV.
+             IF WS-ESTADO-ARCHIVO-CSV NOT = '00'
+                DISPLAY "NO SE PUDO ABRIR CUENTAS_MAYORES.CSV (ESTADO "
+                   WS-ESTADO-ARCHIVO-CSV ")"
+                CLOSE ARCHIVO1
+                CLOSE ARCHIVO2
+                STOP RUN
+             END-IF.
+             MOVE "NUMERO_CUENTA,NOMBRE,SALDO,ESTADO" TO LINEA-CSV.
+             WRITE LINEA-CSV.
+
              PERFORM UNTIL EOF
                    READ ARCHIVO1
                       AT END SET EOF TO TRUE
                       NOT AT END
                           DISPLAY NUMERO-CUENTA " " NOMBRE " " SALDO
                            ADD SALDO TO SUMA
-                        IF SALDO > 1000
+                           ADD 1 TO TOTAL-LEIDAS
+                        IF SALDO > UMBRAL-SALDO
                               MOVE NUMERO-CUENTA TO NUMERO-CUENTA2
                               MOVE NOMBRE TO NOMBRE2
                               MOVE SALDO TO SALDO2
+                              MOVE STATUS-CUENTA TO STATUS-CUENTA2
                               WRITE REGISTRO2
+                              MOVE SALDO2 TO CSV-SALDO-ED
+                              STRING NUMERO-CUENTA2 DELIMITED BY SIZE
+                                     "," DELIMITED BY SIZE
+                                     NOMBRE2 DELIMITED BY SIZE
+                                     "," DELIMITED BY SIZE
+                                     CSV-SALDO-ED DELIMITED BY SIZE
+                                     "," DELIMITED BY SIZE
+                                     STATUS-CUENTA2 DELIMITED BY SIZE
+                                     INTO LINEA-CSV
+                              WRITE LINEA-CSV
+                              ADD 1 TO TOTAL-ESCRITAS
                         END-IF
                    END-READ
                END-PERFORM.
                CLOSE ARCHIVO1.
                CLOSE ARCHIVO2.
+               CLOSE ARCHIVO-CSV.
+               IF TOTAL-LEIDAS > 0
+                  COMPUTE PROMEDIO-SALDO = SUMA / TOTAL-LEIDAS
+               END-IF.
                DISPLAY "----------------------".
+               DISPLAY "CUENTAS LEIDAS: " TOTAL-LEIDAS.
+               DISPLAY "CUENTAS MAYORES ESCRITAS: " TOTAL-ESCRITAS.
                DISPLAY "SUMA DE SALDOS: " SUMA.
+               DISPLAY "SALDO PROMEDIO: " PROMEDIO-SALDO.
                 DISPLAY "----------------------".
-           STOP RUN.
+           GOBACK.
 
