@@ -1,27 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROYECTO1.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUENTAS-FILE ASSIGN TO 'CUENTAS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CUENTAS.
+           SELECT AUDITORIA-FILE ASSIGN TO 'AUDITORIA.LOG'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUENTAS-FILE.
+           COPY CUENTAREG.
+
+       FD AUDITORIA-FILE.
+           COPY AUDITORIAREG.
+
        WORKING-STORAGE SECTION.
           01 CLIENTE.
+            05 NUMERO_CUENTA_CLIENTE PIC 9(4).
             05 NOMBRE_CLIENTE PIC A(20).
             05 APELLIDO1_CLIENTE PIC A(20).
             05 APELLIDO2_CLIENTE PIC A(20).
             05 SALDO_CLIENTE PIC S9(6)V99.
+            05 LIMITE_CLIENTE PIC 9(5)V99.
+            05 TIPO_CLIENTE PIC X(1).
           01 SALIR PIC X(1) VALUE 'N'.
           01 OPCION PIC 9.
-          01 CANTIDAD PIC 9(6)V99.   
+          01 CANTIDAD PIC 9(6)V99.
+
+      *> --- tabla en memoria para ubicar una cuenta dentro de
+      *> CUENTAS.DAT y poder reescribirla tras actualizarla.
+          01 CUENTAS-TABLA.
+             05 CUENTAS-RENGLON OCCURS 1000 TIMES INDEXED BY IDX-CTA.
+                10 TAB-NUMERO-CTA PIC 9(4).
+                10 TAB-NOMBRE-CTA PIC X(20).
+                10 TAB-SALDO-CTA  PIC S9(6)V99.
+                10 TAB-STATUS-CTA PIC X(1).
+                10 TAB-LIMITE-CTA PIC 9(5)V99.
+                10 TAB-TIPO-CTA   PIC X(1).
+          01 TOTAL-CUENTAS PIC 9(4) VALUE 0.
+          01 CUENTA-ENCONTRADA PIC X(1) VALUE 'N'.
+             88 CUENTA-HALLADA VALUE 'S'.
+
+      *> --- Umbrales para las alertas de depósito/retiro: saldo
+      *> mínimo recomendado y monto a partir del cual se considera
+      *> una transacción grande.
+          01 SALDO-MINIMO-ALERTA    PIC 9(5)V99 VALUE 500.00.
+          01 MONTO-TRANSACCION-GRANDE PIC 9(6)V99 VALUE 10000.00.
+
+          01 WS-ESTADO-CUENTAS PIC X(2).
+
+      *> --- Bitácora de auditoría, compartida con BATCH-BANCO.
+          01 WS-ESTADO-AUDITORIA PIC X(2).
+          01 AUD-CUENTA-WS    PIC 9(4).
+          01 AUD-OPERACION-WS PIC X(1).
+          01 AUD-IMPORTE-WS   PIC 9(6)V99.
+          01 AUD-DESCRIPCION-WS PIC X(30).
+
+      *> --- Idioma de la sesión, elegido al arrancar el programa.
+          01 WS-IDIOMA PIC 9(1) VALUE 1.
+             88 IDIOMA-ESPANOL VALUE 1.
+             88 IDIOMA-INGLES  VALUE 2.
+
+      *> --- Tabla de mensajes bilingüe: cada mensaje tiene el mismo
+      *> número de renglón en ambas tablas, para que MOSTRAR-MENSAJE
+      *> pueda elegir el texto según WS-IDIOMA sin duplicar lógica
+      *> en cada pantalla.
+          01 MSG-INDICE-WS PIC 9(2) VALUE 0.
+
+          01 TABLA-MENSAJES-ES.
+             05 MSG-ES PIC X(60) OCCURS 44 TIMES
+                   INDEXED BY IDX-MSG-ES.
+
+          01 TABLA-MENSAJES-EN.
+             05 MSG-EN PIC X(60) OCCURS 44 TIMES
+                   INDEXED BY IDX-MSG-EN.
+
+      *> --- Contadores del cierre de caja: cuántos depósitos y
+      *> retiros se hicieron en esta sesión y por cuánto, para poder
+      *> cuadrar la caja al final del turno sin reprocesar AUDITORIA.LOG.
+          01 SESION-DEPOSITOS-CANT  PIC 9(5) VALUE 0.
+          01 SESION-DEPOSITOS-MONTO PIC S9(8)V99 VALUE 0.
+          01 SESION-RETIROS-CANT    PIC 9(5) VALUE 0.
+          01 SESION-RETIROS-MONTO   PIC S9(8)V99 VALUE 0.
+          01 SESION-MOVIMIENTO-NETO PIC S9(8)V99 VALUE 0.
+
        PROCEDURE DIVISION.
-       
-            
+
+            PERFORM SELECCIONAR-IDIOMA
+            PERFORM INICIALIZAR-MENSAJES
+
             PERFORM UNTIL SALIR = 'S'
               DISPLAY "-------------------"
-              DISPLAY "SISTEMA BANCARIO"
-              DISPLAY "1.CREAR CUENTA"
-              DISPLAY "2.CONSULTAR SALDO"
-              DISPLAY "3.DEPOSITAR DINERO"
-              DISPLAY "4.RETIRAR DINERO"
-              DISPLAY "5.SALIR"
+              MOVE 1 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 2 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 3 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 4 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 5 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 6 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 7 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 8 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+              MOVE 38 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
               DISPLAY "-------------------"
               ACCEPT OPCION
                 EVALUATE OPCION
@@ -34,52 +126,449 @@
                    WHEN 4
                    PERFORM RETIRAR
                    WHEN 5
+                   PERFORM CERRAR_CUENTA
+                   WHEN 6
+                   PERFORM LISTAR_CUENTAS
+                   WHEN 7
+                   PERFORM CIERRE_CAJA
+                   WHEN 8
                    MOVE 'S' TO SALIR
                   WHEN OTHER
-                     DISPLAY "OPCION INCORRECTA"
+                     MOVE 9 TO MSG-INDICE-WS
+                     PERFORM MOSTRAR-MENSAJE
                 END-EVALUATE
-             END-PERFORM.  
-           STOP RUN. 
+             END-PERFORM.
+           STOP RUN.
             
         CREAR_CUENTA.
-          *>  DISPLAY "AQUI SE CREA LA CUENTA".   
-           DISPLAY "INGRESE SU NOMBRE".
+           MOVE 10 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           ACCEPT NUMERO_CUENTA_CLIENTE.
+           MOVE 11 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
            ACCEPT NOMBRE_CLIENTE.
-           DISPLAY "INGRESE SU PRIMER APELLIDO".
+           MOVE 12 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
            ACCEPT APELLIDO1_CLIENTE.
-           DISPLAY "INGRESE SU SEGUNDO APELLIDO".
+           MOVE 13 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
            ACCEPT APELLIDO2_CLIENTE.
-           DISPLAY "INGRESE SU SALDO INICIAL".
+           MOVE 14 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
            ACCEPT SALDO_CLIENTE.
-           
+           MOVE 15 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           ACCEPT LIMITE_CLIENTE.
+           MOVE 16 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           ACCEPT TIPO_CLIENTE.
+           PERFORM GUARDAR_CUENTA.
+
+        GUARDAR_CUENTA.
+           OPEN EXTEND CUENTAS-FILE.
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              OPEN OUTPUT CUENTAS-FILE
+           END-IF.
+           MOVE NUMERO_CUENTA_CLIENTE TO NUMERO-CUENTA.
+           STRING NOMBRE_CLIENTE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  APELLIDO1_CLIENTE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  APELLIDO2_CLIENTE DELIMITED BY SIZE
+                  INTO NOMBRE.
+           MOVE SALDO_CLIENTE TO SALDO.
+           MOVE LIMITE_CLIENTE TO LIMITE-SOBREGIRO.
+           MOVE TIPO_CLIENTE TO TIPO-CUENTA.
+           SET CUENTA-ACTIVA TO TRUE.
+           WRITE CUENTA-REG.
+           CLOSE CUENTAS-FILE.
+           MOVE 17 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           MOVE NUMERO_CUENTA_CLIENTE TO AUD-CUENTA-WS.
+           MOVE 'A' TO AUD-OPERACION-WS.
+           MOVE SALDO_CLIENTE TO AUD-IMPORTE-WS.
+           MOVE "ALTA DE CUENTA" TO AUD-DESCRIPCION-WS.
+           PERFORM GRABAR_AUDITORIA.
+
         CONSULTAR_SALDO.
-          
-            DISPLAY "SU SALDO ACTUAL ES: " SALDO_CLIENTE.
+           MOVE 10 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           ACCEPT NUMERO_CUENTA_CLIENTE.
+           PERFORM CARGAR_CUENTAS.
+           PERFORM BUSCAR_CUENTA.
+           IF CUENTA-HALLADA
+              MOVE 18 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-NOMBRE-CTA(IDX-CTA)
+              MOVE 19 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-SALDO-CTA(IDX-CTA)
+           ELSE
+              MOVE 20 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE
+           END-IF.
+
         DEPOSITAR.
-           *> DISPLAY "AQUI DEPOSITO DINERO".
-            DISPLAY "INGRESE LA CANTIDAD A DEPOSITAR".
-            ACCEPT CANTIDAD.
-            COMPUTE SALDO_CLIENTE = SALDO_CLIENTE + CANTIDAD.
-            DISPLAY "DEPOSITO REALIZADO, SU NUEVO SALDO ES: "
-             SALDO_CLIENTE.
+            MOVE 10 TO MSG-INDICE-WS.
+            PERFORM MOSTRAR-MENSAJE.
+            ACCEPT NUMERO_CUENTA_CLIENTE.
+            PERFORM CARGAR_CUENTAS.
+            PERFORM BUSCAR_CUENTA.
+            IF CUENTA-HALLADA
+               MOVE 21 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
+               ACCEPT CANTIDAD
+               ADD CANTIDAD TO TAB-SALDO-CTA(IDX-CTA)
+               PERFORM GRABAR_CUENTAS
+               ADD 1 TO SESION-DEPOSITOS-CANT
+               ADD CANTIDAD TO SESION-DEPOSITOS-MONTO
+               MOVE 22 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+               DISPLAY TAB-SALDO-CTA(IDX-CTA)
+               IF CANTIDAD >= MONTO-TRANSACCION-GRANDE
+                  MOVE 23 TO MSG-INDICE-WS
+                  PERFORM MOSTRAR-MENSAJE
+               END-IF
+               MOVE NUMERO_CUENTA_CLIENTE TO AUD-CUENTA-WS
+               MOVE '+' TO AUD-OPERACION-WS
+               MOVE CANTIDAD TO AUD-IMPORTE-WS
+               MOVE "DEPOSITO" TO AUD-DESCRIPCION-WS
+               PERFORM GRABAR_AUDITORIA
+            ELSE
+               MOVE 20 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
+            END-IF.
+
         RETIRAR.
-          *>  DISPLAY "AQUI RETIRO DINERO".    
-            DISPLAY "INGRESE LA CANTIDAD A RETIRAR".
-            ACCEPT CANTIDAD.
-            IF CANTIDAD > SALDO_CLIENTE
-               DISPLAY "FONDOS INSUFICIENTES"
+            MOVE 10 TO MSG-INDICE-WS.
+            PERFORM MOSTRAR-MENSAJE.
+            ACCEPT NUMERO_CUENTA_CLIENTE.
+            PERFORM CARGAR_CUENTAS.
+            PERFORM BUSCAR_CUENTA.
+            IF NOT CUENTA-HALLADA
+               MOVE 20 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
             ELSE
-               COMPUTE SALDO_CLIENTE = SALDO_CLIENTE - CANTIDAD
-               DISPLAY "RETIRO REALIZADO, SU NUEVO SALDO ES: "
-                SALDO_CLIENTE
+               MOVE 24 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
+               ACCEPT CANTIDAD
+               IF CANTIDAD >
+                     TAB-SALDO-CTA(IDX-CTA) + TAB-LIMITE-CTA(IDX-CTA)
+                  MOVE 25 TO MSG-INDICE-WS
+                  PERFORM MOSTRAR-MENSAJE
+               ELSE
+                  SUBTRACT CANTIDAD FROM TAB-SALDO-CTA(IDX-CTA)
+                  PERFORM GRABAR_CUENTAS
+                  ADD 1 TO SESION-RETIROS-CANT
+                  ADD CANTIDAD TO SESION-RETIROS-MONTO
+                  MOVE 26 TO MSG-INDICE-WS
+                  PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+                  DISPLAY TAB-SALDO-CTA(IDX-CTA)
+                  IF CANTIDAD >= MONTO-TRANSACCION-GRANDE
+                     MOVE 27 TO MSG-INDICE-WS
+                     PERFORM MOSTRAR-MENSAJE
+                  END-IF
+                  IF TAB-SALDO-CTA(IDX-CTA) < SALDO-MINIMO-ALERTA
+                     MOVE 28 TO MSG-INDICE-WS
+                     PERFORM MOSTRAR-MENSAJE
+                  END-IF
+                  MOVE NUMERO_CUENTA_CLIENTE TO AUD-CUENTA-WS
+                  MOVE '-' TO AUD-OPERACION-WS
+                  MOVE CANTIDAD TO AUD-IMPORTE-WS
+                  MOVE "RETIRO" TO AUD-DESCRIPCION-WS
+                  PERFORM GRABAR_AUDITORIA
+               END-IF
             END-IF.
 
-           
-            
+        CERRAR_CUENTA.
+            MOVE 29 TO MSG-INDICE-WS.
+            PERFORM MOSTRAR-MENSAJE.
+            ACCEPT NUMERO_CUENTA_CLIENTE.
+            PERFORM CARGAR_CUENTAS.
+            PERFORM BUSCAR_CUENTA.
+            IF NOT CUENTA-HALLADA
+               MOVE 20 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
+            ELSE
+               MOVE 'C' TO TAB-STATUS-CTA(IDX-CTA)
+               PERFORM GRABAR_CUENTAS
+               MOVE 30 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+               DISPLAY NUMERO_CUENTA_CLIENTE WITH NO ADVANCING
+               MOVE 31 TO MSG-INDICE-WS
+               PERFORM MOSTRAR-MENSAJE
+               MOVE NUMERO_CUENTA_CLIENTE TO AUD-CUENTA-WS
+               MOVE 'C' TO AUD-OPERACION-WS
+               MOVE ZERO TO AUD-IMPORTE-WS
+               MOVE "CIERRE DE CUENTA" TO AUD-DESCRIPCION-WS
+               PERFORM GRABAR_AUDITORIA
+            END-IF.
+
+      *> --- Muestra todas las cuentas dadas de alta, con su titular,
+      *> saldo y estado.
+        LISTAR_CUENTAS.
+           PERFORM CARGAR_CUENTAS.
+           MOVE 32 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           PERFORM VARYING IDX-CTA FROM 1 BY 1
+                   UNTIL IDX-CTA > TOTAL-CUENTAS
+              DISPLAY TAB-NUMERO-CTA(IDX-CTA) " "
+                 TAB-NOMBRE-CTA(IDX-CTA) WITH NO ADVANCING
+              MOVE 33 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-SALDO-CTA(IDX-CTA) WITH NO ADVANCING
+              MOVE 34 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-STATUS-CTA(IDX-CTA) WITH NO ADVANCING
+              MOVE 35 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-LIMITE-CTA(IDX-CTA) WITH NO ADVANCING
+              MOVE 36 TO MSG-INDICE-WS
+              PERFORM MOSTRAR-MENSAJE-SIN-SALTO
+              DISPLAY TAB-TIPO-CTA(IDX-CTA)
+           END-PERFORM.
+           MOVE 37 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY TOTAL-CUENTAS.
+
+      *> --- Pantalla de cierre de caja: cuadra lo depositado y
+      *> retirado durante la sesión, para que el cajero pueda cotejar
+      *> el efectivo físico contra el movimiento registrado en
+      *> CUENTAS.DAT antes de terminar el turno.
+        CIERRE_CAJA.
+           COMPUTE SESION-MOVIMIENTO-NETO =
+              SESION-DEPOSITOS-MONTO - SESION-RETIROS-MONTO.
+           MOVE 39 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE.
+           MOVE 40 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY SESION-DEPOSITOS-CANT.
+           MOVE 41 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY SESION-DEPOSITOS-MONTO.
+           MOVE 42 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY SESION-RETIROS-CANT.
+           MOVE 43 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY SESION-RETIROS-MONTO.
+           MOVE 44 TO MSG-INDICE-WS.
+           PERFORM MOSTRAR-MENSAJE-SIN-SALTO.
+           DISPLAY SESION-MOVIMIENTO-NETO.
+
+      *> --- Agrega al final de AUDITORIA.LOG un renglón con la
+      *> operación recién realizada; BATCH-BANCO escribe en el mismo
+      *> archivo con el mismo formato para que quede una sola
+      *> bitácora con todos los movimientos sobre las cuentas.
+        GRABAR_AUDITORIA.
+           OPEN EXTEND AUDITORIA-FILE.
+           IF WS-ESTADO-AUDITORIA NOT = '00'
+              OPEN OUTPUT AUDITORIA-FILE
+           END-IF.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "PROYECTO1" TO AUD-PROGRAMA.
+           MOVE AUD-CUENTA-WS TO AUD-CUENTA.
+           MOVE AUD-OPERACION-WS TO AUD-OPERACION.
+           MOVE AUD-IMPORTE-WS TO AUD-IMPORTE.
+           MOVE AUD-DESCRIPCION-WS TO AUD-DESCRIPCION.
+           WRITE AUDITORIA-REG.
+           CLOSE AUDITORIA-FILE.
+
+      *> --- Lee CUENTAS.DAT completo a la tabla en memoria, en el
+      *> mismo orden en que BATCH-BANCO lo hace para sus movimientos.
+        CARGAR_CUENTAS.
+           MOVE 0 TO TOTAL-CUENTAS.
+           OPEN INPUT CUENTAS-FILE.
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "CUENTAS.DAT NO ENCONTRADO (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF.
+           PERFORM UNTIL TOTAL-CUENTAS > 999
+              READ CUENTAS-FILE
+                 AT END EXIT PERFORM
+                 NOT AT END
+                    ADD 1 TO TOTAL-CUENTAS
+                    MOVE NUMERO-CUENTA TO TAB-NUMERO-CTA(TOTAL-CUENTAS)
+                    MOVE NOMBRE TO TAB-NOMBRE-CTA(TOTAL-CUENTAS)
+                    MOVE SALDO TO TAB-SALDO-CTA(TOTAL-CUENTAS)
+                    MOVE STATUS-CUENTA TO TAB-STATUS-CTA(TOTAL-CUENTAS)
+                    IF LIMITE-SOBREGIRO NUMERIC
+                       MOVE LIMITE-SOBREGIRO
+                         TO TAB-LIMITE-CTA(TOTAL-CUENTAS)
+                    ELSE
+                       MOVE ZERO TO TAB-LIMITE-CTA(TOTAL-CUENTAS)
+                    END-IF
+                    IF TIPO-CUENTA = 'A' OR TIPO-CUENTA = 'C'
+                       MOVE TIPO-CUENTA TO TAB-TIPO-CTA(TOTAL-CUENTAS)
+                    ELSE
+                       MOVE 'A' TO TAB-TIPO-CTA(TOTAL-CUENTAS)
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE CUENTAS-FILE.
+
+      *> --- Ubica NUMERO_CUENTA_CLIENTE dentro de CUENTAS-TABLA.
+        BUSCAR_CUENTA.
+           MOVE 'N' TO CUENTA-ENCONTRADA.
+           SET IDX-CTA TO 1.
+           SEARCH CUENTAS-RENGLON
+              AT END MOVE 'N' TO CUENTA-ENCONTRADA
+              WHEN TAB-NUMERO-CTA(IDX-CTA) = NUMERO_CUENTA_CLIENTE
+                 MOVE 'S' TO CUENTA-ENCONTRADA
+           END-SEARCH.
+
+      *> --- Reescribe CUENTAS.DAT completo con el contenido actual
+      *> de la tabla, tras modificar el saldo de una cuenta.
+        GRABAR_CUENTAS.
+           OPEN OUTPUT CUENTAS-FILE.
+           IF WS-ESTADO-CUENTAS NOT = '00'
+              DISPLAY "NO SE PUDO REESCRIBIR CUENTAS.DAT (ESTADO "
+                 WS-ESTADO-CUENTAS ")"
+              STOP RUN
+           END-IF.
+           PERFORM VARYING IDX-CTA FROM 1 BY 1
+                   UNTIL IDX-CTA > TOTAL-CUENTAS
+              MOVE TAB-NUMERO-CTA(IDX-CTA) TO NUMERO-CUENTA
+              MOVE TAB-NOMBRE-CTA(IDX-CTA) TO NOMBRE
+              MOVE TAB-SALDO-CTA(IDX-CTA) TO SALDO
+              MOVE TAB-STATUS-CTA(IDX-CTA) TO STATUS-CUENTA
+              MOVE TAB-LIMITE-CTA(IDX-CTA) TO LIMITE-SOBREGIRO
+              MOVE TAB-TIPO-CTA(IDX-CTA) TO TIPO-CUENTA
+              WRITE CUENTA-REG
+           END-PERFORM.
+           CLOSE CUENTAS-FILE.
 
+      *> --- Pregunta el idioma de la sesión antes de armar el menú;
+      *> el aviso queda fijo en ambos idiomas porque todavía no hay
+      *> tabla de mensajes cargada para mostrarlo traducido. Cualquier
+      *> entrada distinta de 1 o 2 se toma como ESPANOL.
+        SELECCIONAR-IDIOMA.
+           DISPLAY "SELECCIONE IDIOMA / SELECT LANGUAGE:".
+           DISPLAY "1. ESPANOL".
+           DISPLAY "2. ENGLISH".
+           ACCEPT WS-IDIOMA.
+           IF NOT IDIOMA-ESPANOL AND NOT IDIOMA-INGLES
+              SET IDIOMA-ESPANOL TO TRUE
+           END-IF.
 
+      *> --- Carga las tablas de mensajes ES/EN; el índice de cada
+      *> MOVE corresponde al renglón usado por MOSTRAR-MENSAJE en el
+      *> resto del programa.
+        INICIALIZAR-MENSAJES.
+           MOVE "SISTEMA BANCARIO" TO MSG-ES(1).
+           MOVE "BANKING SYSTEM" TO MSG-EN(1).
+           MOVE "1.CREAR CUENTA" TO MSG-ES(2).
+           MOVE "1.CREATE ACCOUNT" TO MSG-EN(2).
+           MOVE "2.CONSULTAR SALDO" TO MSG-ES(3).
+           MOVE "2.CHECK BALANCE" TO MSG-EN(3).
+           MOVE "3.DEPOSITAR DINERO" TO MSG-ES(4).
+           MOVE "3.DEPOSIT MONEY" TO MSG-EN(4).
+           MOVE "4.RETIRAR DINERO" TO MSG-ES(5).
+           MOVE "4.WITHDRAW MONEY" TO MSG-EN(5).
+           MOVE "5.CERRAR CUENTA" TO MSG-ES(6).
+           MOVE "5.CLOSE ACCOUNT" TO MSG-EN(6).
+           MOVE "6.LISTAR CUENTAS" TO MSG-ES(7).
+           MOVE "6.LIST ACCOUNTS" TO MSG-EN(7).
+           MOVE "7.CIERRE DE CAJA" TO MSG-ES(8).
+           MOVE "7.CASH DRAWER CLOSE" TO MSG-EN(8).
+           MOVE "OPCION INCORRECTA" TO MSG-ES(9).
+           MOVE "INVALID OPTION" TO MSG-EN(9).
+           MOVE "INGRESE NUMERO DE CUENTA" TO MSG-ES(10).
+           MOVE "ENTER ACCOUNT NUMBER" TO MSG-EN(10).
+           MOVE "INGRESE SU NOMBRE" TO MSG-ES(11).
+           MOVE "ENTER YOUR FIRST NAME" TO MSG-EN(11).
+           MOVE "INGRESE SU PRIMER APELLIDO" TO MSG-ES(12).
+           MOVE "ENTER YOUR FIRST LAST NAME" TO MSG-EN(12).
+           MOVE "INGRESE SU SEGUNDO APELLIDO" TO MSG-ES(13).
+           MOVE "ENTER YOUR SECOND LAST NAME" TO MSG-EN(13).
+           MOVE "INGRESE SU SALDO INICIAL" TO MSG-ES(14).
+           MOVE "ENTER YOUR INITIAL BALANCE" TO MSG-EN(14).
+           MOVE "INGRESE EL LIMITE DE SOBREGIRO (0 SI NO APLICA)"
+              TO MSG-ES(15).
+           MOVE "ENTER THE OVERDRAFT LIMIT (0 IF NOT APPLICABLE)"
+              TO MSG-EN(15).
+           MOVE "TIPO DE CUENTA (A=AHORROS, C=CORRIENTE)" TO MSG-ES(16).
+           MOVE "ACCOUNT TYPE (A=SAVINGS, C=CHECKING)" TO MSG-EN(16).
+           MOVE "CUENTA GUARDADA EN CUENTAS.DAT" TO MSG-ES(17).
+           MOVE "ACCOUNT SAVED TO CUENTAS.DAT" TO MSG-EN(17).
+           MOVE "TITULAR: " TO MSG-ES(18).
+           MOVE "ACCOUNT HOLDER: " TO MSG-EN(18).
+           MOVE "SU SALDO ACTUAL ES: " TO MSG-ES(19).
+           MOVE "YOUR CURRENT BALANCE IS: " TO MSG-EN(19).
+           MOVE "CUENTA NO ENCONTRADA" TO MSG-ES(20).
+           MOVE "ACCOUNT NOT FOUND" TO MSG-EN(20).
+           MOVE "INGRESE LA CANTIDAD A DEPOSITAR" TO MSG-ES(21).
+           MOVE "ENTER THE AMOUNT TO DEPOSIT" TO MSG-EN(21).
+           MOVE "DEPOSITO REALIZADO, SU NUEVO SALDO ES: " TO MSG-ES(22).
+           MOVE "DEPOSIT COMPLETED, YOUR NEW BALANCE IS: " TO MSG-EN(22).
+           MOVE "*** ALERTA: DEPOSITO DE MONTO ELEVADO ***"
+              TO MSG-ES(23).
+           MOVE "*** ALERT: LARGE DEPOSIT AMOUNT ***" TO MSG-EN(23).
+           MOVE "INGRESE LA CANTIDAD A RETIRAR" TO MSG-ES(24).
+           MOVE "ENTER THE AMOUNT TO WITHDRAW" TO MSG-EN(24).
+           MOVE "FONDOS INSUFICIENTES" TO MSG-ES(25).
+           MOVE "INSUFFICIENT FUNDS" TO MSG-EN(25).
+           MOVE "RETIRO REALIZADO, SU NUEVO SALDO ES: " TO MSG-ES(26).
+           MOVE "WITHDRAWAL COMPLETED, YOUR NEW BALANCE IS: "
+              TO MSG-EN(26).
+           MOVE "*** ALERTA: RETIRO DE MONTO ELEVADO ***" TO MSG-ES(27).
+           MOVE "*** ALERT: LARGE WITHDRAWAL AMOUNT ***" TO MSG-EN(27).
+           MOVE "*** ALERTA: SALDO BAJO EL MINIMO RECOMENDADO ***"
+              TO MSG-ES(28).
+           MOVE "*** ALERT: BALANCE BELOW RECOMMENDED MINIMUM ***"
+              TO MSG-EN(28).
+           MOVE "INGRESE NUMERO DE CUENTA A CERRAR" TO MSG-ES(29).
+           MOVE "ENTER ACCOUNT NUMBER TO CLOSE" TO MSG-EN(29).
+           MOVE "CUENTA " TO MSG-ES(30).
+           MOVE "ACCOUNT " TO MSG-EN(30).
+           MOVE " CERRADA" TO MSG-ES(31).
+           MOVE " CLOSED" TO MSG-EN(31).
+           MOVE "---- LISTADO DE CUENTAS ----" TO MSG-ES(32).
+           MOVE "---- ACCOUNT LIST ----" TO MSG-EN(32).
+           MOVE " SALDO " TO MSG-ES(33).
+           MOVE " BALANCE " TO MSG-EN(33).
+           MOVE " ESTADO " TO MSG-ES(34).
+           MOVE " STATUS " TO MSG-EN(34).
+           MOVE " SOBREGIRO " TO MSG-ES(35).
+           MOVE " OVERDRAFT " TO MSG-EN(35).
+           MOVE " TIPO " TO MSG-ES(36).
+           MOVE " TYPE " TO MSG-EN(36).
+           MOVE "TOTAL DE CUENTAS: " TO MSG-ES(37).
+           MOVE "TOTAL ACCOUNTS: " TO MSG-EN(37).
+           MOVE "8.SALIR" TO MSG-ES(38).
+           MOVE "8.EXIT" TO MSG-EN(38).
+           MOVE "---- CIERRE DE CAJA ----" TO MSG-ES(39).
+           MOVE "---- CASH DRAWER RECONCILIATION ----" TO MSG-EN(39).
+           MOVE "DEPOSITOS: " TO MSG-ES(40).
+           MOVE "DEPOSITS: " TO MSG-EN(40).
+           MOVE "TOTAL DEPOSITADO: " TO MSG-ES(41).
+           MOVE "TOTAL DEPOSITED: " TO MSG-EN(41).
+           MOVE "RETIROS: " TO MSG-ES(42).
+           MOVE "WITHDRAWALS: " TO MSG-EN(42).
+           MOVE "TOTAL RETIRADO: " TO MSG-ES(43).
+           MOVE "TOTAL WITHDRAWN: " TO MSG-EN(43).
+           MOVE "MOVIMIENTO NETO DE CAJA: " TO MSG-ES(44).
+           MOVE "NET CASH DRAWER MOVEMENT: " TO MSG-EN(44).
 
+      *> --- Muestra el mensaje de MSG-INDICE-WS en el idioma elegido,
+      *> con salto de línea al final.
+        MOSTRAR-MENSAJE.
+           IF IDIOMA-INGLES
+              DISPLAY MSG-EN(MSG-INDICE-WS)
+           ELSE
+              DISPLAY MSG-ES(MSG-INDICE-WS)
+           END-IF.
 
+      *> --- Igual que MOSTRAR-MENSAJE pero sin saltar de línea, para
+      *> las pantallas que siguen con una variable en el mismo renglón.
+        MOSTRAR-MENSAJE-SIN-SALTO.
+           IF IDIOMA-INGLES
+              DISPLAY MSG-EN(MSG-INDICE-WS) WITH NO ADVANCING
+           ELSE
+              DISPLAY MSG-ES(MSG-INDICE-WS) WITH NO ADVANCING
+           END-IF.
 
 
 
