@@ -4,28 +4,57 @@
          INPUT-OUTPUT SECTION.
           FILE-CONTROL.
               SELECT ARCHIVO-ASIGNADO ASSIGN TO 'clientes.txt'
-                 ORGANIZATION IS LINE SEQUENTIAL.
-                
-                 
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-ESTADO-ARCHIVO.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD ARCHIVO-ASIGNADO.
-       01 REGISTRO-ARCHIVO PIC X(50).
-              
+           COPY CLIENTEREG.
+
        WORKING-STORAGE SECTION.
        01 FIN-FILE PIC X VALUE 'N'.
+       01 WS-ESTADO-ARCHIVO PIC X(2).
+       01 TOTAL-LEIDOS PIC 9(5) VALUE 0.
+       01 WS-FECHA-HOY PIC 9(8).
+       01 IDX-CLI-CTA PIC 9(1) VALUE 1.
        PROCEDURE DIVISION.
+                ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+
                 OPEN INPUT ARCHIVO-ASIGNADO
+                IF WS-ESTADO-ARCHIVO NOT = '00'
+                   DISPLAY "CLIENTES.TXT NO ENCONTRADO (ESTADO "
+                      WS-ESTADO-ARCHIVO ")"
+                   STOP RUN
+                END-IF
+
+                DISPLAY "--------------------------------"
+                DISPLAY "LISTADO DE CLIENTES.TXT"
+                DISPLAY "FECHA DE CORRIDA: " WS-FECHA-HOY
+                DISPLAY "--------------------------------"
 
                 PERFORM UNTIL FIN-FILE = 'S'
                 READ ARCHIVO-ASIGNADO
                 AT END
                 MOVE 'S' TO FIN-FILE
                 NOT AT END
-                DISPLAY REGISTRO-ARCHIVO
+                IF CLIENTE-REG NOT = SPACES
+                   DISPLAY CLI-NOMBRE " " CLI-APELLIDO1 " "
+                      CLI-APELLIDO2 " " CLI-TELEFONO " " CLI-DIRECCION
+                   PERFORM VARYING IDX-CLI-CTA FROM 1 BY 1
+                           UNTIL IDX-CLI-CTA > CLI-TOTAL-CUENTAS
+                      DISPLAY "   CUENTA " CLI-CUENTA(IDX-CLI-CTA)
+                   END-PERFORM
+                   ADD 1 TO TOTAL-LEIDOS
+                END-IF
                 END-READ
                 END-PERFORM
 
                 CLOSE ARCHIVO-ASIGNADO
-                  
-           GOBACK.
\ No newline at end of file
+
+                DISPLAY "--------------------------------"
+                DISPLAY "TOTAL DE CLIENTES LISTADOS: " TOTAL-LEIDOS
+                DISPLAY "--------------------------------"
+
+           GOBACK.
