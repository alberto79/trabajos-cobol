@@ -0,0 +1,14 @@
+      *> Layout del registro de cuenta en CUENTAS.DAT, compartido por
+      *> PROYECTO1, BATCH-BANCO y PROGRAMA1 para que los tres lean y
+      *> escriban exactamente el mismo formato de archivo.
+       01 CUENTA-REG.
+          05 NUMERO-CUENTA PIC 9(4).
+          05 NOMBRE        PIC X(20).
+          05 SALDO         PIC S9(6)V99.
+          05 STATUS-CUENTA PIC X(1).
+             88 CUENTA-ACTIVA  VALUE 'A'.
+             88 CUENTA-CERRADA VALUE 'C'.
+          05 LIMITE-SOBREGIRO PIC 9(5)V99.
+          05 TIPO-CUENTA PIC X(1).
+             88 CUENTA-AHORROS   VALUE 'A'.
+             88 CUENTA-CORRIENTE VALUE 'C'.
