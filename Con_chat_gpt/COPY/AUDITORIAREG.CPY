@@ -0,0 +1,11 @@
+      *> Layout del renglón de bitácora en AUDITORIA.LOG, compartido
+      *> por PROYECTO1 y BATCH-BANCO para que ambos dejen registro de
+      *> sus movimientos sobre las cuentas en el mismo archivo.
+       01 AUDITORIA-REG.
+          05 AUD-FECHA       PIC 9(8).
+          05 AUD-HORA        PIC 9(6).
+          05 AUD-PROGRAMA    PIC X(15).
+          05 AUD-CUENTA      PIC 9(4).
+          05 AUD-OPERACION   PIC X(1).
+          05 AUD-IMPORTE     PIC 9(6)V99.
+          05 AUD-DESCRIPCION PIC X(30).
