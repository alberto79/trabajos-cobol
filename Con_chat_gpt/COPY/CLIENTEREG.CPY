@@ -0,0 +1,13 @@
+      *> Layout del registro de cliente en clientes.txt, compartido
+      *> por EJEMPLO_ARCHIVO y por el reporte de cruce cliente/cuenta.
+      *> Un cliente puede tener varias cuentas; CLI-TOTAL-CUENTAS
+      *> indica cuántas de CLI-CUENTA(1) a CLI-CUENTA(5) están
+      *> realmente en uso.
+       01 CLIENTE-REG.
+          05 CLI-TOTAL-CUENTAS PIC 9(1).
+          05 CLI-CUENTA        PIC 9(4) OCCURS 5 TIMES.
+          05 CLI-NOMBRE        PIC X(20).
+          05 CLI-APELLIDO1     PIC X(15).
+          05 CLI-APELLIDO2     PIC X(15).
+          05 CLI-TELEFONO      PIC X(10).
+          05 CLI-DIRECCION     PIC X(30).
